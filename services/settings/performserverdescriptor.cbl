@@ -8,9 +8,44 @@
            03  server-family binary-short unsigned.
            03  server-port binary-short unsigned.
            03  server-ip-address binary-int unsigned.
-           03  filler picture x(8) value low-values.
+           03  server-ip-octets redefines server-ip-address.
+             04  ip-octet-1 binary-char unsigned.
+             04  ip-octet-2 binary-char unsigned.
+             04  ip-octet-3 binary-char unsigned.
+             04  ip-octet-4 binary-char unsigned.
+           03  filler picture x(20) value low-values.
+
+       01 server-address-v6 redefines server-address.
+           03  server-family-v6 binary-short unsigned.
+           03  server-port-v6 binary-short unsigned.
+           03  server-flowinfo-v6 binary-long unsigned.
+           03  server-ip6-address picture x(16).
+           03  server-ip6-bytes redefines server-ip6-address.
+             04  ip6-byte binary-char unsigned occurs 16 times.
+           03  server-scope-id-v6 binary-long unsigned.
+
+       01 server-address-length binary-short unsigned value 16.
+       01 bind-address-is-v6 picture 9 value 0.
+       01 colon-count binary-char unsigned.
+
+       01 addr-octet-1 picture 999.
+       01 addr-octet-2 picture 999.
+       01 addr-octet-3 picture 999.
+       01 addr-octet-4 picture 999.
+
+       01 ipv6-hex-groups.
+           03  ipv6-hex-group picture x(4) occurs 8 times.
+       01 ipv6-group-index binary-char unsigned.
+       01 ipv6-nibble-index binary-char unsigned.
+       01 ipv6-nibble-char picture x.
+       01 ipv6-nibble-value binary-short unsigned.
+       01 ipv6-group-value binary-short unsigned.
+       01 ipv6-hi-byte binary-short unsigned.
+       01 ipv6-lo-byte binary-short unsigned.
+       01 socket-family binary-short unsigned.
 
        77 AF_INET binary-short unsigned value 2.
+       77 AF_INET6 binary-short unsigned value 10.
        77 SOCK_STREAM binary-short unsigned value 1.
 
        77 SOCKET_ERROR picture x(64) value "server call 'socket' filed".
@@ -23,18 +58,21 @@
                                          "server call 'addread' failed".
 
 
-       77 queue-length binary-char value 2.
-
        linkage section.
        01 port binary-short.
+       01 bind-address picture x(64).
+       01 queue-length binary-char unsigned.
        01 server-descriptor binary-int.
 
-       procedure division using port, server-descriptor.
+       procedure division
+         using port, bind-address, queue-length, server-descriptor.
        start-perform-server.
       D    display "port: ", port end-display
 
+           perform detect-address-family
+
            call 'socket' using
-               by value AF_INET
+               by value socket-family
                by value SOCK_STREAM
                by value 0
                giving server-descriptor
@@ -51,6 +89,7 @@
           call 'tune-socket' using
              by reference server-descriptor
              by content 1
+             by content 0
            end-call
 
       D    display "tune socket" end-display
@@ -62,13 +101,17 @@
 
       D    display "binary port: ", server-port end-display
 
-           move AF_INET to server-family
-           move 0 to server-ip-address
+           if bind-address-is-v6 is equal to 1
+             perform parse-bind-address-v6
+           else
+             move AF_INET to server-family
+             perform parse-bind-address
+           end-if
 
            call 'bind' using
              by value server-descriptor
              by reference server-address
-             by value function length(server-address)
+             by value server-address-length
            end-call
            if return-code is less than zero
              call 'log-error' using
@@ -140,4 +183,87 @@
 
 
            goback.
+
+       parse-bind-address.
+           move 16 to server-address-length
+           move zero to server-ip-address
+           if bind-address is not equal to spaces
+             and bind-address(1:7) is not equal to '0.0.0.0'
+             unstring bind-address delimited by '.'
+               into addr-octet-1 addr-octet-2 addr-octet-3 addr-octet-4
+             end-unstring
+             move addr-octet-1 to ip-octet-1
+             move addr-octet-2 to ip-octet-2
+             move addr-octet-3 to ip-octet-3
+             move addr-octet-4 to ip-octet-4
+           end-if.
+
+      *----------------------------------------------------------------
+      * dual-stack support: an AF_INET6 counterpart of
+      * parse-bind-address. server-port-v6 is already correct at this
+      * point because it shares its bytes with server-port, set above
+      * by the htons call before the family is known.
+      *----------------------------------------------------------------
+       detect-address-family.
+           move 0 to bind-address-is-v6
+           move AF_INET to socket-family
+           move 0 to colon-count
+           inspect bind-address tallying colon-count for all ':'
+           if colon-count is greater than zero
+             move 1 to bind-address-is-v6
+             move AF_INET6 to socket-family
+           end-if.
+
+       parse-bind-address-v6.
+           move 28 to server-address-length
+           move AF_INET6 to server-family-v6
+           move zero to server-flowinfo-v6
+           move zero to server-scope-id-v6
+           move low-values to server-ip6-address
+           if bind-address is not equal to spaces
+             and function trim(bind-address) is not equal to '::'
+             perform parse-ipv6-groups
+           end-if.
+
+       parse-ipv6-groups.
+           move spaces to ipv6-hex-groups
+           unstring bind-address delimited by ':'
+             into ipv6-hex-group(1) ipv6-hex-group(2) ipv6-hex-group(3)
+               ipv6-hex-group(4) ipv6-hex-group(5) ipv6-hex-group(6)
+               ipv6-hex-group(7) ipv6-hex-group(8)
+           end-unstring
+           perform varying ipv6-group-index from 1 by 1
+               until ipv6-group-index is greater than 8
+             move 0 to ipv6-group-value
+             perform varying ipv6-nibble-index from 1 by 1
+                 until ipv6-nibble-index is greater than 4
+               move ipv6-hex-group(ipv6-group-index)
+                   (ipv6-nibble-index:1) to ipv6-nibble-char
+               perform hex-nibble-to-value
+               compute ipv6-group-value =
+                   ipv6-group-value * 16 + ipv6-nibble-value
+             end-perform
+             divide ipv6-group-value by 256
+               giving ipv6-hi-byte remainder ipv6-lo-byte
+             move ipv6-hi-byte to ip6-byte(ipv6-group-index * 2 - 1)
+             move ipv6-lo-byte to ip6-byte(ipv6-group-index * 2)
+           end-perform.
+
+       hex-nibble-to-value.
+           evaluate ipv6-nibble-char
+             when '0' thru '9'
+               compute ipv6-nibble-value =
+                   function numval(ipv6-nibble-char)
+             when 'a' thru 'f'
+               compute ipv6-nibble-value =
+                   function ord(ipv6-nibble-char)
+                   - function ord('a') + 10
+             when 'A' thru 'F'
+               compute ipv6-nibble-value =
+                   function ord(ipv6-nibble-char)
+                   - function ord('A') + 10
+             when other
+               move 0 to ipv6-nibble-value
+           end-evaluate.
+
        end program perform-server-descriptor.
