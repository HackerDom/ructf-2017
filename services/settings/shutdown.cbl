@@ -0,0 +1,68 @@
+       identification division.
+       program-id. shutdown.
+
+       data division.
+       working-storage section.
+         copy serverconfig.
+         copy shutdownflag.
+         01 audit-cmd-name picture x(11) value 'shutdown   '.
+         01 keys-equal picture 9.
+         01 audit-section-name picture x(40) value spaces.
+
+       linkage section.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 admin-key picture x(80).
+           02 filler picture x(933).
+         01 result.
+           02 rcode picture x(2).
+           02 filler picture x(1022).
+         01 result-length binary-long unsigned.
+         01 need-more picture 9.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-shutdown.
+           if argc is less than 80
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+      *----------------------------------------------------------------
+      * shutdown has no section to scope itself to, so it authenticates
+      * against the shared admin-master-key the same way status and
+      * add-mkey/list-mkey/del-mkey do.
+      *----------------------------------------------------------------
+           call 'const-time-eq' using
+               by reference admin-key
+               by reference admin-master-key
+             returning keys-equal
+           end-call
+           if admin-master-key is equal to spaces
+               or keys-equal is not equal to 1
+             move 'na' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference audit-section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+      *----------------------------------------------------------------
+      * setting the flag is the whole job here - start-handling.cbl's
+      * event loop polls it after every event, stops accepting new
+      * connections, and exits once every buffer in the pool has
+      * drained.
+      *----------------------------------------------------------------
+           move 1 to shutdown-requested
+
+           move 'ok' to rcode
+           move 2 to result-length
+           call 'audit-log' using
+             by reference audit-section-name, audit-cmd-name, rcode
+           end-call.
+
+       end program shutdown.
