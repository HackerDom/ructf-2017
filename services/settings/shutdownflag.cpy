@@ -0,0 +1,9 @@
+      * shutdownflag.cpy
+      * shared external flag that lets the admin-gated shutdown command
+      * ask start-handling.cbl's event loop to wind down cleanly - stop
+      * accepting new connections, let whatever's already in the
+      * buffers-pool finish sending or receiving, then exit. defaults
+      * to the runtime's natural zero (not shutting down); nothing
+      * ever resets it back to zero once set, since the intent is a
+      * one-way trip out of the process.
+         01 shutdown-requested is external picture 9.
