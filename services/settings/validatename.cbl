@@ -0,0 +1,49 @@
+       identification division.
+       program-id. validate-name.
+
+       data division.
+       working-storage section.
+         01 chk-ind binary-long unsigned.
+         01 chk-byte binary-long unsigned.
+
+       linkage section.
+         01 candidate picture x(87).
+         01 candidate-length binary-long unsigned.
+         01 name-valid picture 9.
+
+       procedure division
+         using candidate, candidate-length
+         returning name-valid.
+       start-validate-name.
+      *----------------------------------------------------------------
+      * a shared printable-character allowlist for the name-type
+      * fields that end up as (or inside) an ISAM key - section-name
+      * and param-name. bytes 32 (space) through 125 ('}') are
+      * allowed, which rules out control characters and embedded
+      * low-values, but a leading
+      * space is rejected outright since it would leave a key that's
+      * technically distinct yet visually indistinguishable from a
+      * shorter, unpadded name. byte 126 ('~') is reserved for
+      * store-setting-value.cbl's chunk-continuation key suffix and
+      * is deliberately excluded so a user-supplied name can never
+      * collide with one.
+      *----------------------------------------------------------------
+           move 1 to name-valid
+
+           if candidate-length is less than 1
+               or candidate(1:1) is equal to space
+             move zero to name-valid
+             goback
+           end-if
+
+           perform
+             varying chk-ind from 1 by 1
+               until chk-ind is greater than candidate-length
+             move function ord(candidate(chk-ind:1)) to chk-byte
+             if chk-byte is less than 33 or chk-byte is greater than 126
+               move zero to name-valid
+               goback
+             end-if
+           end-perform.
+
+       end program validate-name.
