@@ -4,65 +4,154 @@
        environment division.
        input-output section.
        file-control.
-         select optional keyvalue assign to external 'db.dat'
-           organization is indexed
-           access mode is random
-           record key is name
-           lock mode is automatic
-           sharing with all other.
+         copy sectiondb.
+         copy settingdb.
 
        data division.
        file section.
-         fd keyvalue is external.
-         01 ssection.
-           02 name picture x(13).
-           02 api-keys occurs 9 times.
-             03 api-key picture x(20).
-           02 api-keys-count picture 9.
+         copy sectionrecord.
+         copy settingrecord.
 
        working-storage section.
-       01 need-more picture 9.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 audit-cmd-name picture x(11) value 'add-section'.
+         01 name-valid picture 9.
+         01 store-ok picture 9.
+         01 want-history-flag picture 9.
 
        linkage section.
        01 argc binary-long unsigned.
        01 argv.
-         02 section-name picture x(13).
-         02 filler picture x(1000).
+         02 section-name picture x(40).
+      *  initial-state and the param-name/param-value pair are
+      *  optional - pass spaces to skip seeding either one.
+         02 initial-state picture x(40).
+         02 param-name picture x(40).
+         02 param-value picture x(348).
+         02 filler picture x(545).
        01 result.
-         02 state picture x(2).
-         02 new-api-key picture x(20).
-         02 filler picture x(1002).
+         02 rcode picture x(2).
+         02 new-api-key picture x(80).
+         02 filler picture x(942).
        01 result-length binary-long unsigned.
+       01 need-more picture 9.
 
-       procedure division 
-         using argc, argv, result, result-length 
+       procedure division
+         using argc, argv, result, result-length
          returning need-more.
        start-add-section.
-            if argc is less than 13
+            if argc is less than 468
               move 1 to need-more
               goback
             else
               move zero to need-more
             end-if
 
+      *----------------------------------------------------------------
+      * folded to a single case before validation and before it ever
+      * becomes a sections-db key, so 'Billing' and 'billing' can
+      * never end up as two distinct sections by accident - every
+      * other command that takes a section-name argument folds it the
+      * same way before using it as a key.
+      *----------------------------------------------------------------
+            move function upper-case(section-name) to section-name
+
+      *----------------------------------------------------------------
+      * section-name is the sections-db record key and param-name
+      * becomes part of settings-db's key too, so both are run past
+      * the shared printable-character allowlist before anything is
+      * written - an odd value here (leading spaces, embedded
+      * low-values) would otherwise leave a record that's technically
+      * creatable but awkward or impossible to reference correctly
+      * afterward.
+      *----------------------------------------------------------------
+            call 'validate-name' using
+              by reference section-name
+              by content 40
+              returning name-valid
+            end-call
+            if name-valid is equal to zero
+              move 'iv' to rcode
+              move 2 to result-length
+              call 'audit-log' using
+                by reference section-name, audit-cmd-name, rcode
+              end-call
+              goback
+            end-if
+
+            if param-name is not equal to spaces
+              call 'validate-name' using
+                by reference param-name
+                by content 40
+                returning name-valid
+              end-call
+              if name-valid is equal to zero
+                move 'iv' to rcode
+                move 2 to result-length
+                call 'audit-log' using
+                  by reference section-name, audit-cmd-name, rcode
+                end-call
+                goback
+              end-if
+            end-if
+
             move section-name to name
+            move spaces to state
+            if initial-state is not equal to spaces
+              move initial-state to state
+            end-if
             move 1 to api-keys-count
-            call 'random-string' using by reference api-key(1) end-call
+            call 'random-string' using
+              by reference api-key(1)
+              by content 80
+            end-call
+            move function current-date(1:8) to api-key-added-on(1)
+            move function current-date(1:8) to created-on
+            move function current-date(1:8) to last-used-on
             write ssection
               invalid key
-                move 'fl' to state
+                move 'fl' to rcode
                 move 2 to result-length
+                call 'audit-log' using
+                  by reference section-name, audit-cmd-name, rcode
+                end-call
                 goback
             end-write
-            unlock keyvalue
-      *      call 'cob_sync' using
-      *        by reference keyvalue
-      *        returning omitted
-      *      end-call
+            unlock sections-db
+
+            if param-name is not equal to spaces
+              perform seed-initial-setting
+            end-if
 
-            move 'ok' to state
+            move 'ok' to rcode
             move api-key(1) to new-api-key
-            move 22 to result-length.
+            move 82 to result-length
+            call 'audit-log' using
+              by reference section-name, audit-cmd-name, rcode
+            end-call
+            goback.
 
+       seed-initial-setting.
+      *      no prior value exists yet for a setting seeded straight
+      *      out of add-section, so there's nothing for
+      *      store-setting-value to retain history of.
+           move zero to want-history-flag
+           call 'store-setting-value' using
+             by reference section-name
+             by reference param-name
+             by reference param-value
+             by reference want-history-flag
+             returning store-ok
+           end-call
+           if store-ok is equal to zero
+             move 'fl' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if.
 
        end program add-section.
