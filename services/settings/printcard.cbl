@@ -0,0 +1,121 @@
+       identification division.
+       program-id. print-card.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+
+       data division.
+       file section.
+         copy sectionrecord.
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 ind picture 99.
+         01 row picture 9.
+         01 colpos picture 99.
+         01 z picture 99.
+         01 audit-cmd-name picture x(11) value 'print-card '.
+         01 keys-equal picture 9.
+
+       linkage section.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 section-name picture x(40).
+           02 skey picture x(80).
+           02 filler picture x(893).
+         01 result.
+           02 rcode picture x(2).
+           02 card occurs 8 times.
+             03 nl picture x.
+             03 ln picture x(80).
+           02 filler picture x(374).
+         01 result-length binary-long unsigned.
+         01 need-more picture 9.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-print-card.
+           if argc is less than 120
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+      *----------------------------------------------------------------
+      * folded to a single case so this always finds the same section
+      * add-section (or add-mkey) created regardless of how the
+      * caller happened to case it - see add-section.cbl.
+      *----------------------------------------------------------------
+           move function upper-case(section-name) to section-name
+
+           move section-name to name
+           read sections-db record
+             invalid key
+               move 'bn' to rcode
+               move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
+               goback
+           end-read
+
+           perform
+             varying ind
+               from 1 by 1 until ind is greater than api-keys-count
+             call 'const-time-eq' using
+                 by reference skey
+                 by reference api-key(ind)
+               returning keys-equal
+             end-call
+             if keys-equal is equal to 1
+               perform render-card
+               goback
+             end-if
+           end-perform
+
+           move 'na' to rcode
+           move 2 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call
+           goback.
+
+      *----------------------------------------------------------------
+      * render-card is a fresh, forward-only view of state as an 8x80
+      * card: apply-patch's own encoding only ever folds an incoming
+      * card into state, it never stores the card itself, so there is
+      * nothing to literally invert here. instead every one of
+      * state's 40 bytes gets its own asterisk, spread across the
+      * grid by row (its position within state, wrapped to 8 rows)
+      * and column (its ordinal value combined with its position, so
+      * two sections with the same state land on the same card, but
+      * distinct states rarely collide within a row).
+      *----------------------------------------------------------------
+       render-card.
+           perform
+             varying row from 1 by 1 until row is greater than 8
+             move x'0a' to nl(row)
+             move spaces to ln(row)
+           end-perform
+
+           perform
+             varying z from 1 by 1 until z is greater than 40
+             compute row = function mod(z - 1, 8) + 1
+             compute colpos =
+               function mod(function ord(state(z:1)) * z, 80) + 1
+             move '*' to ln(row)(colpos:1)
+           end-perform
+
+           move 'ok' to rcode
+           move 650 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call.
+
+       end program print-card.
