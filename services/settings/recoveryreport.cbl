@@ -0,0 +1,122 @@
+       identification division.
+       program-id. recovery-report.
+
+      * standalone batch job - run outside the socket listener, after
+      * a restart, to report what save-recovery.cbl last checkpointed
+      * before the process went down: which connections were still
+      * mid-request (by peer IP, bytes received so far, and the
+      * command they appeared to be sending) rather than that simply
+      * being a silent gap. the recovery file only ever holds the most
+      * recent checkpoint - see save-recovery.cbl, which start-
+      * handling.cbl calls periodically during its idle-sweep - so
+      * this always reports the last snapshot taken before whatever
+      * stopped the process, not a full history. usage:
+      *   recovery-report
+
+       environment division.
+       input-output section.
+       file-control.
+         select optional recovery-file assign to external
+             recovery-file-path
+           organization is line sequential
+           file status is recovery-status-1.
+
+       data division.
+       file section.
+       fd recovery-file.
+       01 recovery-line picture x(96).
+
+       working-storage section.
+         copy serverconfig.
+       01 recovery-status-1 picture xx.
+       01 port-binary binary-short unsigned.
+       01 config-bind-address picture x(64).
+       01 config-data-dir picture x(128).
+       01 trimmed-data-dir picture x(128).
+       01 config-backlog binary-char unsigned.
+       01 config-pool-size binary-long unsigned.
+       01 config-buf-size binary-long unsigned.
+       01 config-idle-timeout binary-long unsigned.
+       01 config-master-key picture x(80).
+       01 config-max-per-ip binary-long unsigned.
+       01 config-unix-socket-path picture x(108).
+       01 config-tls-cert-path picture x(128).
+       01 config-tls-key-path picture x(128).
+       01 config-backup-dir picture x(128).
+       01 config-backup-window-start binary-long unsigned.
+       01 config-backup-window-end binary-long unsigned.
+       01 config-backup-generations binary-long unsigned.
+       01 config-instance picture x(16).
+       01 instance-suffix picture x(17).
+
+       01 at-end-of-file picture 9 value 0.
+       01 entry-count binary-long unsigned value 0.
+
+       procedure division.
+       start-recovery-report.
+           call 'read-config' using
+             by reference port-binary
+             by reference config-bind-address
+             by reference config-data-dir
+             by reference config-backlog
+             by reference config-pool-size
+             by reference config-buf-size
+             by reference config-idle-timeout
+             by reference log-max-lines
+             by reference config-master-key
+             by reference config-max-per-ip
+             by reference config-unix-socket-path
+             by reference config-tls-cert-path
+             by reference config-tls-key-path
+             by reference config-backup-dir
+             by reference config-backup-window-start
+             by reference config-backup-window-end
+             by reference config-backup-generations
+             by reference config-instance
+           end-call
+
+           move function trim(config-data-dir) to trimmed-data-dir
+           move spaces to instance-suffix
+           if config-instance is not equal to spaces
+             string '-' delimited by size
+                 function trim(config-instance) delimited by size
+               into instance-suffix
+             end-string
+           end-if
+           move spaces to recovery-file-path
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'recovery' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into recovery-file-path
+           end-string
+
+           open input recovery-file
+           if recovery-status-1 is equal to '35'
+             display
+               'recovery-report: no recovery file - nothing to report'
+             end-display
+             goback
+           end-if
+
+           perform read-and-show-line
+             until at-end-of-file is equal to 1
+
+           close recovery-file
+
+           display 'recovery-report: ' entry-count
+             ' connection(s) in flight at last checkpoint' end-display
+           goback.
+
+       read-and-show-line.
+           read recovery-file
+             at end move 1 to at-end-of-file
+             not at end perform show-line
+           end-read.
+
+       show-line.
+           display function trim(recovery-line) end-display
+           add 1 to entry-count end-add.
+
+       end program recovery-report.
