@@ -0,0 +1,137 @@
+       identification division.
+       program-id. get-apikeys.
+
+      * read-only view of a section's api-keys, authenticated against
+      * one of the section's own keys (like get-section/set-param)
+      * rather than the admin-master-key list-mkey uses - so any
+      * caller holding a valid key for the section can confirm what's
+      * on file without needing admin access. keys come back masked
+      * (first/last 4 characters only) since, unlike list-mkey, this
+      * is meant to be safe to call with an ordinary section key.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+
+       data division.
+       file section.
+         copy sectionrecord.
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 ind picture 99.
+         01 authorized picture 9.
+         01 audit-cmd-name picture x(11) value 'get-apikeys'.
+         01 keys-equal picture 9.
+         77 mask-fill picture x(72) value all '*'.
+
+       linkage section.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 section-name picture x(40).
+           02 skey picture x(80).
+      *    1-based index of the first key to return - pass 1 for the
+      *    first page, then the value the previous call left in
+      *    result's more/next-index pair to continue.
+           02 start-index picture 99.
+           02 filler picture x(891).
+         01 result.
+           02 rcode picture x(2).
+           02 total-key-count picture 99.
+           02 key-count picture 99.
+           02 more picture 9.
+           02 rkeys occurs 11 times.
+             03 masked-key picture x(80).
+             03 rkey-added-on picture 9(8).
+           02 filler picture x(49).
+         01 result-length binary-long unsigned.
+         01 need-more picture 9.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-get-apikeys.
+           if argc is less than 122
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+      *----------------------------------------------------------------
+      * folded to a single case so this always finds the same section
+      * add-section (or add-mkey) created regardless of how the
+      * caller happened to case it - see add-section.cbl.
+      *----------------------------------------------------------------
+           move function upper-case(section-name) to section-name
+
+           move section-name to name
+           read sections-db record
+             invalid key
+               move 'bn' to rcode
+               move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
+               goback
+           end-read
+
+           move zero to authorized
+           perform
+             varying ind
+               from 1 by 1 until ind is greater than api-keys-count
+             call 'const-time-eq' using
+                 by reference skey
+                 by reference api-key(ind)
+               returning keys-equal
+             end-call
+             if keys-equal is equal to 1
+               move 1 to authorized
+             end-if
+           end-perform
+
+           if authorized is equal to zero
+             move 'na' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           move api-keys-count to total-key-count
+           move zero to key-count
+           move zero to more
+           move 7 to result-length
+
+           move start-index to ind
+           if ind is less than 1
+             move 1 to ind
+           end-if
+
+           perform
+             until ind is greater than api-keys-count
+                or key-count is equal to 11
+             add 1 to key-count end-add
+             move spaces to masked-key(key-count)
+             move api-key(ind)(1:4) to masked-key(key-count)(1:4)
+             move mask-fill to masked-key(key-count)(5:72)
+             move api-key(ind)(77:4) to masked-key(key-count)(77:4)
+             move api-key-added-on(ind) to rkey-added-on(key-count)
+             add 88 to result-length end-add
+             add 1 to ind end-add
+           end-perform
+
+           if ind is less than or equal to api-keys-count
+             move 1 to more
+           end-if
+
+           move 'ok' to rcode
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call.
+
+       end program get-apikeys.
