@@ -3,18 +3,74 @@
 
        data division.
        working-storage section.
+         copy statscounters.
        01 argc binary-long unsigned.
        01 need-more picture 9.
-       01 ind picture 9.
+       01 dispatched picture 9.
 
-       01 commands-list.
-         02 commands.
-           03 filler picture x(11) value 'add-section'.
-           03 filler picture x(11) value 'add-apikey '.
-           03 filler picture x(11) value 'fix-section'.
-           03 filler picture x(11) value 'get-section'.
-         02 filler redefines commands.
-           03 command-name picture x(11) occurs 4 times.
+      *----------------------------------------------------------------
+      * a trailing 4-byte checksum immediately follows the meaningful
+      * argv bytes on the wire (command, then argc bytes of args, then
+      * this checksum) so a truncated or otherwise corrupted recv
+      * doesn't get dispatched as if it were a complete, valid argv.
+      * the checksum itself is a plain running sum of every byte's
+      * ordinal value across command and the argv bytes it covers -
+      * good enough to catch truncation and bit-level corruption
+      * without needing a CRC routine this shop doesn't have.
+      *----------------------------------------------------------------
+       01 checksum-ok picture 9.
+       01 checksum-offset binary-long unsigned.
+       01 checksum-loop-ind binary-long unsigned.
+       01 computed-checksum binary-long unsigned.
+       01 wire-checksum-raw picture x(4).
+       01 wire-checksum-num redefines wire-checksum-raw
+           binary-long unsigned.
+      *  wide enough to index every commands-list entry, including
+      *  the admin/reporting commands appended after the original 9.
+       01 ind picture 99.
+
+      *----------------------------------------------------------------
+      * batch is a meta-command handled right here instead of through
+      * a CALLed subprogram like every other entry in commands-list -
+      * it needs to drive that same dispatch table itself, once per
+      * sub-command, which only start-process-request has access to.
+      * its own argv is a small fixed number of command+args slots
+      * packed into the ordinary 1013-byte args buffer; each slot's
+      * args are copied into a full 1013-byte scratch buffer before
+      * the sub-command is CALLed, so every sub-command sees exactly
+      * the same argv shape (and safe by-reference size) it would if
+      * process-request had dispatched it directly.
+      *----------------------------------------------------------------
+       01 batch-payload.
+         02 batch-count picture 9.
+         02 batch-entries occurs 1 to 3 times depending on batch-count.
+           03 batch-command picture x(11).
+           03 batch-argc binary-long unsigned.
+           03 batch-args picture x(300).
+       77 batch-payload-length binary-long unsigned value 946.
+
+      *----------------------------------------------------------------
+      * resp-results is a plain fixed occurs, not an occurs depending
+      * on resp-count - an occurs depending on table can't have a
+      * fixed-size item (filler, padding batch-response out to the
+      * usual 1024-byte wire response) following it, and the code
+      * below never reads past resp-count entries anyway.
+      *----------------------------------------------------------------
+       01 batch-response.
+         02 resp-rcode picture x(2).
+         02 resp-count picture 9.
+         02 resp-results occurs 3 times.
+           03 resp-sub-rcode picture x(2).
+         02 filler picture x(1015).
+
+       01 batch-ind picture 9.
+       01 batch-need-more picture 9.
+       01 batch-scratch-argc binary-long unsigned.
+       01 batch-scratch-args picture x(1013).
+       01 batch-scratch-write picture x(1024).
+       01 batch-scratch-output binary-long unsigned.
+
+         copy commandslist.
 
 
        linkage section.
@@ -31,8 +87,12 @@
 
        procedure division using buffer.
          start-process-request.
+            if stats-initialized is not equal to 1
+              perform init-stats
+            end-if
+
       D     display data-length end-display
-            if data-length is less than 11
+            if data-length is less than 16
               call 'addRead' using
                 by value socket
               end-call
@@ -42,25 +102,46 @@
             move data-length to argc
             subtract function length(command) from argc end-subtract
             subtract 1 from argc end-subtract
+            subtract 4 from argc end-subtract
 
             move 'uc' to write-buffer
             move 2 to output-length
             move zero to need-more
-            perform
-              varying ind from 1 by 1 until ind is greater than 4
-              if command-name(ind) is equal to command
-                call command using
-                  by reference argc
-                  by reference args
-                  by reference write-buffer
-                  by reference output-length
-                  returning need-more
-                  on exception
-                    move 'fl' to write-buffer
-                    move 2 to output-length
-                    move zero to need-more
-                end-call
-            end-perform
+
+            perform verify-checksum
+
+            if checksum-ok is not equal to 1
+              add 1 to stats-checksum-failures end-add
+              move 'cs' to write-buffer
+              move 2 to output-length
+            else
+              if command is equal to 'batch      '
+                perform run-batch
+              else
+                move zero to dispatched
+                perform
+                  varying ind from 1 by 1 until ind is greater than 17
+                  if command-name(ind) is equal to command
+                    move 1 to dispatched
+                    add 1 to stats-command-count(ind) end-add
+                    call command using
+                      by reference argc
+                      by reference args
+                      by reference write-buffer
+                      by reference output-length
+                      returning need-more
+                      on exception
+                        move 'fl' to write-buffer
+                        move 2 to output-length
+                        move zero to need-more
+                    end-call
+                  end-if
+                end-perform
+                if dispatched is equal to zero
+                  add 1 to stats-unknown-commands end-add
+                end-if
+              end-if
+            end-if
 
             if need-more is greater than zero
               display 'need more argv' end-display
@@ -79,4 +160,113 @@
             end-call
 
             goback.
+
+      *----------------------------------------------------------------
+      * one-time, lazy initialization of the shared stats-counters
+      * record on this process's first request: copies the command
+      * names straight out of commands-list (the single source of
+      * truth) into stats-command-name so the two tables can never
+      * drift apart, and zeroes every counter.
+      *----------------------------------------------------------------
+       init-stats.
+           perform
+             varying ind from 1 by 1 until ind is greater than 17
+             move command-name(ind) to stats-command-name(ind)
+             move zero to stats-command-count(ind)
+           end-perform
+           move zero to stats-connections-accepted
+           move zero to stats-recv-events
+           move zero to stats-send-events
+           move zero to stats-idle-closes
+           move zero to stats-bytes-received
+           move zero to stats-bytes-sent
+           move zero to stats-unknown-commands
+           move zero to stats-checksum-failures
+           move zero to stats-throttled-connections
+           move 1 to stats-initialized.
+
+       verify-checksum.
+           compute checksum-offset = argc + 1
+           move args(checksum-offset:4) to wire-checksum-raw
+
+           move zero to computed-checksum
+           perform
+             varying checksum-loop-ind from 1 by 1
+               until checksum-loop-ind is greater than 11
+             add function ord(command(checksum-loop-ind:1))
+               to computed-checksum
+           end-perform
+           perform
+             varying checksum-loop-ind from 1 by 1
+               until checksum-loop-ind is greater than argc
+             add function ord(args(checksum-loop-ind:1))
+               to computed-checksum
+           end-perform
+
+           if computed-checksum is equal to wire-checksum-num
+             move 1 to checksum-ok
+           else
+             move zero to checksum-ok
+           end-if.
+
+       run-batch.
+           if argc is less than batch-payload-length
+             move 1 to need-more
+           else
+             move args(1:946) to batch-payload
+             if batch-count is less than 1
+               move 'bc' to resp-rcode
+               move zero to resp-count
+               move batch-response to write-buffer
+               move 3 to output-length
+             else
+               perform run-batch-entries
+             end-if
+           end-if.
+
+       run-batch-entries.
+           move batch-count to resp-count
+           move 'ok' to resp-rcode
+           perform
+             varying batch-ind from 1 by 1
+               until batch-ind is greater than batch-count
+             move spaces to batch-scratch-args
+             move batch-args(batch-ind) to batch-scratch-args(1:300)
+             move batch-argc(batch-ind) to batch-scratch-argc
+             move 'uc' to batch-scratch-write
+             move 2 to batch-scratch-output
+             move zero to batch-need-more
+             move zero to dispatched
+             perform
+               varying ind from 1 by 1 until ind is greater than 17
+               if command-name(ind) is equal to batch-command(batch-ind)
+                 move 1 to dispatched
+                 add 1 to stats-command-count(ind) end-add
+                 call batch-command(batch-ind) using
+                   by reference batch-scratch-argc
+                   by reference batch-scratch-args
+                   by reference batch-scratch-write
+                   by reference batch-scratch-output
+                   returning batch-need-more
+                   on exception
+                     move 'fl' to batch-scratch-write
+                     move 2 to batch-scratch-output
+                     move zero to batch-need-more
+                 end-call
+               end-if
+             end-perform
+             if dispatched is equal to zero
+               add 1 to stats-unknown-commands end-add
+             end-if
+             if batch-need-more is equal to zero
+               move batch-scratch-write(1:2)
+                 to resp-sub-rcode(batch-ind)
+             else
+               move 'nm' to resp-sub-rcode(batch-ind)
+             end-if
+           end-perform
+
+           move batch-response to write-buffer
+           compute output-length = 3 + batch-count * 2.
+
        end program process-request.
