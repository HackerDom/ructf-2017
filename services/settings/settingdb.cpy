@@ -0,0 +1,13 @@
+      * settingdb.cpy
+      * shared file-control entry for the settings-db (settings.dat)
+      * indexed file. copied by every program that reads or writes a
+      * setting record so the file-name/key never drifts between them.
+      * the actual path lives in settings-dat-path (serverconfig.cpy),
+      * set once at start-up from the service's config file.
+         select optional settings-db assign to external
+             settings-dat-path
+           organization is indexed
+           access mode is dynamic
+           record key is composite-key
+           lock mode is automatic
+           sharing with all other.
