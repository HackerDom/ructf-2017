@@ -3,9 +3,12 @@
 
        data division.
        working-storage section.
+         copy serverconfig.
        01 errno binary-char unsigned.
        01 errno-name picture x(16).
        01 errno-message picture x(64).
+       01 errno-display picture 999.
+       01 log-message picture x(96).
 
        77 NL picture x value x'0a'.
 
@@ -20,6 +23,20 @@
              by reference errno errno-name errno-message
            end-call
            display errno space errno-name errno-message end-display
+
+           move errno to errno-display
+           move spaces to log-message
+           string error-message delimited by size
+               ' errno=' delimited by size
+               errno-display delimited by size
+               ' ' delimited by size
+               errno-name delimited by space
+               ' ' delimited by size
+               errno-message delimited by space
+             into log-message
+           end-string
+           call 'write-log' using log-message end-call
+
            if need-abort is greater than zero
              stop run
            end-if.
