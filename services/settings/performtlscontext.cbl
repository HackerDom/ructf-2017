@@ -0,0 +1,96 @@
+       identification division.
+       program-id. perform-tls-context.
+
+      * perform-server-descriptor.cbl/perform-unix-descriptor.cbl's
+      * counterpart for TLS - runs once at start-up (see settings.cbl)
+      * to load the configured server certificate/private key into a
+      * single shared SSL_CTX, stored in tls-context (tlscontext.cpy)
+      * for start-handling.cbl's tls-handshake call to reuse on every
+      * accepted connection. blank cert or key path (the default -
+      * see read-config.cbl's TLSCERT/TLSKEY keys) leaves tls-enabled
+      * at 0 and every connection goes over plain TCP exactly as
+      * before, the same opt-in convention as UNIXSOCKPATH.
+
+       data division.
+       working-storage section.
+         copy tlscontext.
+       01 tls-method usage pointer.
+       01 cert-result binary-long.
+       01 key-result binary-long.
+
+       77 SSL_FILETYPE_PEM binary-long value 1.
+
+       77 METHOD_ERROR picture x(64) value
+                                 "TLS server method lookup failed".
+       77 CTX_ERROR picture x(64) value "SSL_CTX_new failed".
+       77 CERT_ERROR picture x(64) value
+                                 "loading TLS certificate file failed".
+       77 KEY_ERROR picture x(64) value
+                                 "loading TLS private key file failed".
+
+       linkage section.
+       01 cert-path picture x(128).
+       01 key-path picture x(128).
+
+       procedure division using cert-path, key-path.
+       start-perform-tls-context.
+           move 0 to tls-enabled
+           set tls-ssl-ctx to null
+
+           if cert-path is equal to spaces
+               or key-path is equal to spaces
+             goback
+           end-if
+
+           call 'SSL_library_init' end-call
+           call 'SSL_load_error_strings' end-call
+
+           call 'TLS_server_method' returning tls-method end-call
+           if tls-method is equal to null
+             call 'log-error' using
+               by content METHOD_ERROR
+               by content 1
+             end-call
+           end-if
+
+           call 'SSL_CTX_new' using
+               by value tls-method
+             returning tls-ssl-ctx
+           end-call
+           if tls-ssl-ctx is equal to null
+             call 'log-error' using
+               by content CTX_ERROR
+               by content 1
+             end-call
+           end-if
+
+           call 'SSL_CTX_use_certificate_file' using
+               by value tls-ssl-ctx
+               by reference cert-path
+               by value SSL_FILETYPE_PEM
+             returning cert-result
+           end-call
+           if cert-result is less than 1
+             call 'log-error' using
+               by content CERT_ERROR
+               by content 1
+             end-call
+           end-if
+
+           call 'SSL_CTX_use_PrivateKey_file' using
+               by value tls-ssl-ctx
+               by reference key-path
+               by value SSL_FILETYPE_PEM
+             returning key-result
+           end-call
+           if key-result is less than 1
+             call 'log-error' using
+               by content KEY_ERROR
+               by content 1
+             end-call
+           end-if
+
+           move 1 to tls-enabled
+           goback.
+
+       end program perform-tls-context.
