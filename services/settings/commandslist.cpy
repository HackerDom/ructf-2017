@@ -0,0 +1,27 @@
+      * commandslist.cpy
+      * the master table of dispatchable process-request commands -
+      * copied into process-request.cbl (the dispatch table itself)
+      * and list-commands.cbl (which echoes it back to a caller that
+      * wants to know what this build supports before trying anything)
+      * so the two can never drift apart from one another.
+         01 commands-list.
+           02 commands.
+             03 filler picture x(11) value 'add-section'.
+             03 filler picture x(11) value 'add-apikey '.
+             03 filler picture x(11) value 'fix-section'.
+             03 filler picture x(11) value 'get-section'.
+             03 filler picture x(11) value 'set-param  '.
+             03 filler picture x(11) value 'all-section'.
+             03 filler picture x(11) value 'del-apikey '.
+             03 filler picture x(11) value 'del-section'.
+             03 filler picture x(11) value 'print-card '.
+             03 filler picture x(11) value 'add-mkey   '.
+             03 filler picture x(11) value 'list-mkey  '.
+             03 filler picture x(11) value 'del-mkey   '.
+             03 filler picture x(11) value 'status     '.
+             03 filler picture x(11) value 'shutdown   '.
+             03 filler picture x(11) value 'get-apikeys'.
+             03 filler picture x(11) value 'find-key   '.
+             03 filler picture x(11) value 'list-cmds  '.
+           02 filler redefines commands.
+             03 command-name picture x(11) occurs 17 times.
