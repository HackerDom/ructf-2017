@@ -0,0 +1,150 @@
+       identification division.
+       program-id. set-param.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+         copy settingdb.
+
+       data division.
+       file section.
+         copy sectionrecord.
+         copy settingrecord.
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 ind picture 99.
+         01 audit-cmd-name picture x(11) value 'set-param  '.
+         01 name-valid picture 9.
+         01 store-ok picture 9.
+         01 want-history-flag picture 9.
+         01 keys-equal picture 9.
+
+       linkage section.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 section-name picture x(40).
+           02 skey picture x(80).
+           02 param-name picture x(40).
+           02 param-value picture x(348).
+      *    when set to '1', the value being replaced is retained in
+      *    setting-history-db instead of just being overwritten with
+      *    no trace. optional - older callers, and any call not
+      *    asking to keep history, leave it unsent, so it's only
+      *    trusted once argc shows the caller actually sent this
+      *    byte.
+           02 keep-history picture x.
+             88 keep-history-requested value '1'.
+           02 filler picture x(504).
+         01 result.
+           02 rcode picture x(2).
+           02 filler picture x(1022).
+         01 result-length binary-long unsigned.
+         01 need-more picture 9.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-set-param.
+           if argc is less than 508
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+           if argc is less than 509
+             move space to keep-history
+           end-if
+
+      *----------------------------------------------------------------
+      * folded to a single case so this always finds the same section
+      * add-section (or add-mkey) created regardless of how the
+      * caller happened to case it - see add-section.cbl.
+      *----------------------------------------------------------------
+           move function upper-case(section-name) to section-name
+
+           move section-name to name
+           read sections-db record
+             invalid key
+               move 'bn' to rcode
+               move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
+               goback
+           end-read
+
+           perform
+             varying ind
+               from 1 by 1 until ind is greater than api-keys-count
+             call 'const-time-eq' using
+                 by reference skey
+                 by reference api-key(ind)
+               returning keys-equal
+             end-call
+             if keys-equal is equal to 1
+               perform write-setting
+               goback
+             end-if
+           end-perform
+
+           move 'na' to rcode
+           move 2 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call
+           goback.
+
+       write-setting.
+      *----------------------------------------------------------------
+      * param-name feeds settings-db's key alongside section-name, so
+      * it gets the same printable-character allowlist check as
+      * section-name does over in add-section before anything is
+      * written.
+      *----------------------------------------------------------------
+           call 'validate-name' using
+             by reference param-name
+             by content 40
+             returning name-valid
+           end-call
+           if name-valid is equal to zero
+             move 'iv' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           if keep-history-requested
+             move 1 to want-history-flag
+           else
+             move zero to want-history-flag
+           end-if
+           call 'store-setting-value' using
+             by reference section-name
+             by reference param-name
+             by reference param-value
+             by reference want-history-flag
+             returning store-ok
+           end-call
+           if store-ok is equal to zero
+             move 'fl' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           move 'ok' to rcode
+           move 2 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call.
+
+       end program set-param.
