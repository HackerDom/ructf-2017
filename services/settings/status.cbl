@@ -0,0 +1,90 @@
+       identification division.
+       program-id. status.
+
+       data division.
+       working-storage section.
+         copy serverconfig.
+         copy statscounters.
+         01 ind picture 99.
+         01 audit-cmd-name picture x(11) value 'status     '.
+         01 keys-equal picture 9.
+         01 audit-section-name picture x(40) value spaces.
+
+       linkage section.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 admin-key picture x(80).
+           02 filler picture x(933).
+         01 result.
+           02 rcode picture x(2).
+           02 connections-accepted picture 9(9).
+           02 recv-events picture 9(9).
+           02 send-events picture 9(9).
+           02 idle-closes picture 9(9).
+           02 bytes-received picture 9(9).
+           02 bytes-sent picture 9(9).
+           02 unknown-commands picture 9(9).
+           02 checksum-failures picture 9(9).
+           02 throttled-connections picture 9(9).
+           02 command-stats occurs 17 times.
+             03 rcommand-name picture x(11).
+             03 rcommand-count picture 9(9).
+           02 filler picture x(601).
+         01 result-length binary-long unsigned.
+         01 need-more picture 9.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-status.
+           if argc is less than 80
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+      *----------------------------------------------------------------
+      * status has no section to scope itself to - it reports on the
+      * whole running service - so, like add-mkey/list-mkey/del-mkey,
+      * it authenticates against the shared admin-master-key rather
+      * than a section's own api-keys.
+      *----------------------------------------------------------------
+           call 'const-time-eq' using
+               by reference admin-key
+               by reference admin-master-key
+             returning keys-equal
+           end-call
+           if admin-master-key is equal to spaces
+               or keys-equal is not equal to 1
+             move 'na' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference audit-section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           move stats-connections-accepted to connections-accepted
+           move stats-recv-events to recv-events
+           move stats-send-events to send-events
+           move stats-idle-closes to idle-closes
+           move stats-bytes-received to bytes-received
+           move stats-bytes-sent to bytes-sent
+           move stats-unknown-commands to unknown-commands
+           move stats-checksum-failures to checksum-failures
+           move stats-throttled-connections to throttled-connections
+
+           perform
+             varying ind from 1 by 1 until ind is greater than 17
+             move stats-command-name(ind) to rcommand-name(ind)
+             move stats-command-count(ind) to rcommand-count(ind)
+           end-perform
+
+           move 'ok' to rcode
+           move 423 to result-length
+           call 'audit-log' using
+             by reference audit-section-name, audit-cmd-name, rcode
+           end-call.
+
+       end program status.
