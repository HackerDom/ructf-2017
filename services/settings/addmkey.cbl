@@ -0,0 +1,162 @@
+       identification division.
+       program-id. add-mkey.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+
+       data division.
+       file section.
+         copy sectionrecord.
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 audit-cmd-name picture x(11) value 'add-mkey   '.
+         01 keys-equal picture 9.
+         01 name-valid picture 9.
+
+       linkage section.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 section-name picture x(40).
+           02 admin-key picture x(80).
+           02 newkey picture x(80).
+           02 filler picture x(813).
+         01 result.
+           02 rcode picture x(2).
+           02 filler picture x(1022).
+         01 result-length binary-long unsigned.
+         01 need-more picture 9.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-add-mkey.
+           if argc is less than 200
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+      *----------------------------------------------------------------
+      * folded to a single case up front so 'Billing' and 'billing'
+      * land on the same sections-db key - see add-section.cbl, where
+      * a freshly created section's key is folded the same way.
+      *----------------------------------------------------------------
+           move function upper-case(section-name) to section-name
+
+      *----------------------------------------------------------------
+      * add-mkey (and its list-mkey/del-mkey siblings) authenticate
+      * against admin-master-key, a shared secret from the service's
+      * config file, instead of a section's own api-keys - that's the
+      * whole point: it has to work to seed a brand-new section or to
+      * recover one whose keys are lost, when there is no existing key
+      * left to prove. an unconfigured master key (left as spaces)
+      * refuses every request rather than matching blank against
+      * blank.
+      *----------------------------------------------------------------
+           call 'const-time-eq' using
+               by reference admin-key
+               by reference admin-master-key
+             returning keys-equal
+           end-call
+           if admin-master-key is equal to spaces
+               or keys-equal is not equal to 1
+             move 'na' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           move section-name to name
+           read sections-db record
+             invalid key
+               perform create-section
+               goback
+           end-read
+
+           if api-keys-count is equal to 30
+             move 'mk' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           add 1 to api-keys-count end-add
+           move newkey to api-key(api-keys-count)
+           move function current-date(1:8)
+             to api-key-added-on(api-keys-count)
+           rewrite ssection
+             invalid key
+               move 'fl' to rcode
+               move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
+               goback
+           end-rewrite
+
+           move 'ok' to rcode
+           move 2 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call.
+
+      *----------------------------------------------------------------
+      * mirrors add-section's start-add-section initialization (name,
+      * a single api-key, state left blank, created-on/last-used-on
+      * stamped today) so a section seeded through the admin path is
+      * indistinguishable from one seeded the normal way.
+      *----------------------------------------------------------------
+       create-section.
+      *----------------------------------------------------------------
+      * this is the one path here that turns section-name into a brand
+      * new sections-db key, so it gets the same printable-character
+      * allowlist check add-section runs before its own write.
+      *----------------------------------------------------------------
+           call 'validate-name' using
+             by reference section-name
+             by content 40
+             returning name-valid
+           end-call
+           if name-valid is equal to zero
+             move 'iv' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           move section-name to name
+           move spaces to state
+           move 1 to api-keys-count
+           move newkey to api-key(1)
+           move function current-date(1:8) to api-key-added-on(1)
+           move function current-date(1:8) to created-on
+           move function current-date(1:8) to last-used-on
+           write ssection
+             invalid key
+               move 'fl' to rcode
+               move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
+               goback
+           end-write
+
+           move 'ok' to rcode
+           move 2 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call.
+
+       end program add-mkey.
