@@ -0,0 +1,247 @@
+       identification division.
+       program-id. store-setting-value.
+
+      * shared by set-param.cbl and add-section.cbl to write a
+      * setting's value, splitting it across multiple settings-db
+      * records (chained by a "~0n" suffix on sparam-name) when it's
+      * too wide for one record's sparam-value. see settingrecord.cpy
+      * for the on-disk layout and get-section.cbl for the matching
+      * read-side reassembly.
+      *
+      * when in-want-history is set, whatever value this call is
+      * about to overwrite is reassembled from its old chunks first
+      * and appended to setting-history-db (see
+      * settinghistoryrecord.cpy) before the new chunks are written -
+      * set-param.cbl is the only caller that ever asks for this;
+      * add-section.cbl's initial seed-initial-setting write always
+      * passes zero, since there is no prior value to retain yet.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy settingdb.
+         copy settinghistorydb.
+
+       data division.
+       file section.
+         copy settingrecord.
+         copy settinghistoryrecord.
+
+       working-storage section.
+         01 value-length binary-long unsigned.
+         01 chunk-count binary-long unsigned.
+         01 old-chunk-count binary-long unsigned.
+         01 chunk-ind binary-long unsigned.
+         01 chunk-offset binary-long unsigned.
+         01 chunk-key-name picture x(40).
+         01 chunk-key-built picture x(40).
+         01 chunk-seq-digit picture 9.
+         01 write-failed picture 9.
+         77 chunk-width binary-long unsigned value 87.
+         77 max-chunks binary-long unsigned value 4.
+         01 old-value picture x(348).
+         01 hist-next-seq picture 9(4).
+
+       linkage section.
+         01 in-section-name picture x(40).
+         01 in-param-name picture x(40).
+         01 in-param-value picture x(348).
+         01 in-want-history picture 9.
+         01 store-ok picture 9.
+
+       procedure division
+         using in-section-name, in-param-name, in-param-value,
+           in-want-history
+         returning store-ok.
+       start-store-setting-value.
+           move zero to write-failed
+           move spaces to old-value
+
+      *----------------------------------------------------------------
+      * a name within a few characters of the full 40-byte width
+      * leaves no room for the "~0n" suffix on its continuation
+      * records - validate-name keeps '~' itself out of ordinary
+      * names, but doesn't cap how close to 40 characters a chained
+      * name can get. long names that also need chaining are a known
+      * edge case this scheme doesn't fully guard against.
+      *----------------------------------------------------------------
+           move function length(function trim(in-param-value trailing))
+             to value-length
+           if value-length is less than 1
+             move 1 to chunk-count
+           else
+             compute chunk-count =
+               (value-length + chunk-width - 1) / chunk-width
+             end-compute
+           end-if
+           if chunk-count is greater than max-chunks
+             move max-chunks to chunk-count
+           end-if
+
+           move in-section-name to ssection-name
+           move in-param-name to sparam-name
+           move zero to schunk-count
+           read settings-db record
+             invalid key
+               continue
+           end-read
+           move schunk-count to old-chunk-count
+
+           if in-want-history is equal to 1 and old-chunk-count is
+               greater than zero
+             perform reassemble-old-value
+           end-if
+
+           perform
+             varying chunk-ind from 1 by 1
+               until chunk-ind is greater than chunk-count
+             perform write-one-chunk
+           end-perform
+
+           if old-chunk-count is greater than chunk-count
+             move chunk-count to chunk-ind
+             add 1 to chunk-ind end-add
+             perform
+               until chunk-ind is greater than old-chunk-count
+               perform delete-one-chunk
+               add 1 to chunk-ind end-add
+             end-perform
+           end-if
+
+           if in-want-history is equal to 1 and old-chunk-count is
+               greater than zero
+             perform write-history-record
+           end-if
+
+           if write-failed is equal to 1
+             move zero to store-ok
+           else
+             move 1 to store-ok
+           end-if
+           goback.
+
+       write-one-chunk.
+           move in-section-name to ssection-name
+           if chunk-ind is equal to 1
+             move in-param-name to sparam-name
+             move chunk-count to schunk-count
+           else
+             move in-param-name to chunk-key-name
+             perform build-chunk-key
+             move chunk-key-name to sparam-name
+             move zero to schunk-count
+           end-if
+           compute chunk-offset = (chunk-ind - 1) * chunk-width + 1
+           move in-param-value(chunk-offset:chunk-width) to sparam-value
+           write setting-record
+             invalid key
+               rewrite setting-record
+                 invalid key
+                   move 1 to write-failed
+               end-rewrite
+           end-write.
+
+       delete-one-chunk.
+           move in-section-name to ssection-name
+           move in-param-name to chunk-key-name
+           perform build-chunk-key
+           move chunk-key-name to sparam-name
+           delete settings-db record
+             invalid key
+               continue
+           end-delete.
+
+      *----------------------------------------------------------------
+      * the value being replaced is spread across old-chunk-count
+      * settings-db records (chunk 1 is the primary record already
+      * sitting in setting-record from the read up in
+      * start-store-setting-value; chunks 2 and up are keyed the same
+      * way delete-one-chunk finds them) - reassembled here into
+      * old-value before any of them get overwritten below.
+      *----------------------------------------------------------------
+       reassemble-old-value.
+           move sparam-value to old-value(1:chunk-width)
+           if old-chunk-count is greater than 1
+             perform
+               varying chunk-ind from 2 by 1
+                 until chunk-ind is greater than old-chunk-count
+               move in-param-name to chunk-key-name
+               perform build-chunk-key
+               move in-section-name to ssection-name
+               move chunk-key-name to sparam-name
+               read settings-db record
+                 invalid key
+                   continue
+               end-read
+               compute chunk-offset = (chunk-ind - 1) * chunk-width + 1
+               move sparam-value to old-value(chunk-offset:chunk-width)
+             end-perform
+           end-if.
+
+      *----------------------------------------------------------------
+      * appends one history-record holding the value that
+      * reassemble-old-value just captured, under the next unused
+      * sequence number for this section/param (see
+      * find-next-hist-seq). a failed write just means this one
+      * change goes unrecorded - it isn't reason to fail the setting
+      * update itself, so write-failed is untouched here.
+      *----------------------------------------------------------------
+       write-history-record.
+           perform find-next-hist-seq
+           move in-section-name to hist-section-name
+           move in-param-name to hist-param-name
+           move hist-next-seq to hist-seq
+           move function current-date(1:8) to hist-changed-on
+           move old-value to hist-old-value
+           write history-record
+             invalid key
+               continue
+           end-write.
+
+      *----------------------------------------------------------------
+      * finds the highest hist-seq already on file for this
+      * section/param (starting just below the highest value hist-seq
+      * can hold, so the start lands on the last real entry for this
+      * key, or on the previous key entirely if there is none) and
+      * returns one past it - 1 if this is the first history entry
+      * ever recorded for this section/param.
+      *----------------------------------------------------------------
+       find-next-hist-seq.
+           move in-section-name to hist-section-name
+           move in-param-name to hist-param-name
+           move 9999 to hist-seq
+           start setting-history-db key is less than history-key
+             invalid key
+               move 1 to hist-next-seq
+             not invalid key
+               read setting-history-db next record
+                 at end
+                   move 1 to hist-next-seq
+                 not at end
+                   if hist-section-name is equal to in-section-name
+                       and hist-param-name is equal to in-param-name
+                     compute hist-next-seq = hist-seq + 1
+                   else
+                     move 1 to hist-next-seq
+                   end-if
+               end-read
+           end-start.
+
+      *----------------------------------------------------------------
+      * builds the continuation key "<trimmed-name>~0n" for chunk
+      * chunk-ind (chunk-ind 2 becomes suffix "~01", 3 becomes "~02",
+      * and so on) into chunk-key-name. runs through a second field
+      * (chunk-key-built) rather than stringing chunk-key-name into
+      * itself, since a self-overlapping string target isn't safe.
+      *----------------------------------------------------------------
+       build-chunk-key.
+           compute chunk-seq-digit = chunk-ind - 1
+           move spaces to chunk-key-built
+           string function trim(chunk-key-name) delimited by size
+               '~0' delimited by size
+               chunk-seq-digit delimited by size
+             into chunk-key-built
+           end-string
+           move chunk-key-built to chunk-key-name.
+
+       end program store-setting-value.
