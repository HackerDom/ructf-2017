@@ -9,20 +9,40 @@
        data division.
        file section.
          copy sectionrecord.
-         
+
        working-storage section.
-         01 need-more picture 9.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+
+      *----------------------------------------------------------------
+      * JSON output mode (output-format equal to 'JSON') - see get-
+      * section.cbl for the same idea against a richer result shape.
+      * a bare section name costs a lot less in JSON than a settings
+      * entry does (just quotes and a comma), so the page still fits
+      * comfortably at a smaller page-size than the classic 50.
+      *----------------------------------------------------------------
+         01 page-size binary-long unsigned value 50.
+         01 json-ptr binary-long unsigned.
+         01 json-ind picture 99.
 
        linkage section.
          01 argc binary-long unsigned.
          01 argv.
            02 section-name picture x(20).
-           02 filler picture x(993).
+           02 output-format picture x(4).
+           02 filler picture x(989).
          01 result.
            02 rcode picture x(2).
            02 result-count picture 99.
-           02 rsection-name picture x(20) occurs 51 times.
+           02 more picture 9.
+           02 rsection-name picture x(20) occurs 50 times.
+           02 filler picture x(19).
+         01 result-json redefines result.
+           02 json-rcode picture x(2).
+           02 json-text picture x(1022).
          01 result-length binary-long unsigned.
+         01 need-more picture 9.
 
        procedure division 
          using argc, argv, result, result-length 
@@ -35,23 +55,63 @@
              move zero to need-more
            end-if
 
+      *----------------------------------------------------------------
+      * section-name here is just the paging cursor (the last name
+      * seen, to resume the range scan past it) but sections-db keys
+      * are all stored folded to a single case, so the cursor has to
+      * be folded the same way or a mixed-case cursor would resume
+      * from the wrong point in the key order.
+      *----------------------------------------------------------------
+           move function upper-case(section-name) to section-name
+
+      *----------------------------------------------------------------
+      * output-format is optional - older callers never sent it, and
+      * blank keeps the classic fixed-width result layout every
+      * existing caller already knows how to read.
+      *----------------------------------------------------------------
+           if argc is less than 24
+             move spaces to output-format
+           end-if
+           move 50 to page-size
+           if output-format is equal to 'JSON'
+             move 40 to page-size
+           end-if
+
            move 'ok' to rcode
            move zero to result-count
-           move 4 to result-length
+           move zero to more
+           move 5 to result-length
            move section-name to name
            perform forever
-             if result-count is equal to 51
-               goback
+             if result-count is equal to page-size
+      *----------------------------------------------------------------
+      * the page is full - peek one record past the last one returned
+      * to tell the caller whether a continuation call (passing back
+      * the last rsection-name as the new section-name) will find more,
+      * the same way get-section lets the caller resume past its own
+      * page-size cap by resending the last param-name seen.
+      *----------------------------------------------------------------
+               start sections-db
+                 key is greater than name
+                 invalid key
+                   move zero to more
+                   perform finish-response
+               end-start
+               read sections-db record
+                 at end move zero to more
+                 not at end move 1 to more
+               end-read
+               perform finish-response
              end-if
 
              start sections-db
                key is greater than name
                invalid key
-                 goback
+                 perform finish-response
              end-start
 
              read sections-db record
-               at end goback
+               at end perform finish-response
              end-read
 
              add 1 to result-count end-add
@@ -59,4 +119,55 @@
              add function byte-length(name) to result-length end-add
           end-perform.
 
+      *----------------------------------------------------------------
+      * every meaningful exit point in this program routes through
+      * here instead of a bare GOBACK, so JSON output mode gets one
+      * place to re-serialize whatever rcode/result-count/rsection-
+      * name entries were already set before returning to process-
+      * request.cbl.
+      *----------------------------------------------------------------
+       finish-response.
+           if output-format is equal to 'JSON'
+             perform build-json-result
+           end-if
+           goback.
+
+      *----------------------------------------------------------------
+      * re-renders the same rcode/result-count/rsection-name this call
+      * already built as JSON text into json-text - a redefinition of
+      * the same result buffer the fixed-width layout above wrote
+      * into - rather than a second, parallel code path.
+      *----------------------------------------------------------------
+       build-json-result.
+           move spaces to json-text
+           move 1 to json-ptr
+           string '{"more":' delimited by size
+               more delimited by size
+               ',"sections":[' delimited by size
+             into json-text
+             with pointer json-ptr
+           end-string
+           perform
+             varying json-ind from 1 by 1
+               until json-ind is greater than result-count
+             if json-ind is greater than 1
+               string ',' delimited by size
+                 into json-text
+                 with pointer json-ptr
+               end-string
+             end-if
+             string '"' delimited by size
+                 function trim(rsection-name(json-ind))
+                   delimited by size
+                 '"' delimited by size
+               into json-text
+               with pointer json-ptr
+             end-string
+           end-perform
+           string ']}' delimited by size
+             into json-text
+             with pointer json-ptr
+           end-string
+           compute result-length = json-ptr + 1.
+
        end program all-section.
