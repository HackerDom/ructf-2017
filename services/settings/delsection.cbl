@@ -0,0 +1,134 @@
+       identification division.
+       program-id. del-section.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+         copy settingdb.
+
+       data division.
+       file section.
+         copy sectionrecord.
+         copy settingrecord.
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 ind picture 99.
+         01 authorized picture 9.
+         01 target-section picture x(40).
+         01 audit-cmd-name picture x(11) value 'del-section'.
+         01 keys-equal picture 9.
+
+       linkage section.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 section-name picture x(40).
+           02 skey picture x(80).
+           02 filler picture x(893).
+         01 result.
+           02 rcode picture x(2).
+           02 filler picture x(1022).
+         01 result-length binary-long unsigned.
+         01 need-more picture 9.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-del-section.
+           if argc is less than 120
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+      *----------------------------------------------------------------
+      * folded to a single case so this always finds the same section
+      * add-section (or add-mkey) created regardless of how the
+      * caller happened to case it - see add-section.cbl.
+      *----------------------------------------------------------------
+           move function upper-case(section-name) to section-name
+
+           move section-name to name
+           read sections-db record
+             invalid key
+               move 'bn' to rcode
+               move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
+               goback
+           end-read
+
+           move zero to authorized
+           perform
+             varying ind
+               from 1 by 1 until ind is greater than api-keys-count
+             call 'const-time-eq' using
+                 by reference skey
+                 by reference api-key(ind)
+               returning keys-equal
+             end-call
+             if keys-equal is equal to 1
+               move 1 to authorized
+             end-if
+           end-perform
+
+           if authorized is equal to zero
+             move 'na' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           move section-name to target-section
+
+           delete sections-db record
+             invalid key
+               move 'fl' to rcode
+               move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
+               goback
+           end-delete
+
+           perform delete-settings
+
+           move 'ok' to rcode
+           move 2 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call
+           goback.
+
+       delete-settings.
+           move target-section to ssection-name
+           move low-values to sparam-name
+
+           perform forever
+             start settings-db
+               key is greater than composite-key
+               invalid key
+                 exit perform
+             end-start
+
+             read settings-db record
+               at end exit perform
+             end-read
+             if ssection-name is not equal to target-section
+               exit perform
+             end-if
+
+             delete settings-db record
+               invalid key
+                 continue
+             end-delete
+           end-perform.
+
+       end program del-section.
