@@ -0,0 +1,13 @@
+      * tlscontext.cpy
+      * shared, process-wide TLS server context for the settings
+      * service. populated once at start-up by perform-tls-context.cbl
+      * (called from settings.cbl right after read-config) so start-
+      * handling.cbl's per-connection tls-handshake call always finds
+      * the same already-initialized SSL_CTX, instead of re-parsing
+      * the certificate/key files on every accept(). tls-enabled is 0
+      * whenever TLSCERT/TLSKEY aren't both configured (see read-
+      * config.cbl) - the same "blank means off" convention already
+      * used for config-unix-socket-path.
+         01 tls-context is external.
+           02 tls-enabled picture 9.
+           02 tls-ssl-ctx usage pointer.
