@@ -4,30 +4,29 @@
        environment division.
        input-output section.
        file-control.
-         select optional keyvalue assign to external 'db.dat'
-           organization is indexed
-           access mode is random
-           record key is name
-           lock mode is automatic
-           sharing with all other.
+         copy sectiondb.
 
        data division.
        file section.
-         fd keyvalue is external.
-         01 ssection.
-           02 name picture x(40).
-           02 api-keys occurs 9 times.
-             03 api-key picture x(80).
-           02 api-keys-count picture 9.
-           02 state picture x(40).
+         copy sectionrecord.
 
        working-storage section.
-         01 need-more picture 9.
-         01 ind picture 9.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 ind picture 99.
          01 x picture 9.
          01 y picture 99.
+         01 keys-equal picture 9.
          01 z picture 99.
          01 tmp picture 999.
+         01 audit-cmd-name picture x(11) value 'fix-section'.
+         01 lock-retry-count picture 99 value zero.
+         01 lock-acquired picture 9 value zero.
+         01 lock-give-up picture 9 value zero.
+         01 spin-count binary-long unsigned.
+         01 lock-backoff-limit binary-long unsigned.
+         77 max-lock-retries picture 99 value 10.
 
        linkage section.
          01 argc binary-long unsigned.
@@ -37,13 +36,23 @@
            02 card occurs 8 times.
              03 nl picture x.
              03 ln picture x(80).
-           02 filler picture x(245).
+      *    when set to '1', every check below still runs (delimiters,
+      *    character set, section lookup, lock, key match) but
+      *    apply-patch's state mutation and rewrite are skipped, so a
+      *    card can be validated without risking a bad patch landing.
+      *    optional - older callers, and any call not asking for a
+      *    dry run, leave it unsent, so it's only trusted once argc
+      *    shows the caller actually sent this byte.
+           02 dry-run picture x.
+             88 dry-run-requested value '1'.
+           02 filler picture x(244).
          01 result.
            02 rcode picture x(2).
            02 rstate picture x(40).
            02 filler picture x(982).
          01 result-length binary-long unsigned.
- 
+         01 need-more picture 9.
+
        procedure division 
          using argc, argv, result, result-length 
          returning need-more.
@@ -55,43 +64,164 @@
              move zero to need-more
            end-if
 
+      *----------------------------------------------------------------
+      * folded to a single case so this always finds the same section
+      * add-section (or add-mkey) created regardless of how the
+      * caller happened to case it - see add-section.cbl.
+      *----------------------------------------------------------------
+           move function upper-case(section-name) to section-name
+
+           if argc is less than 769
+             move space to dry-run
+           end-if
+
+      *----------------------------------------------------------------
+      * distinct rcodes for the two ways a card payload can be
+      * malformed, each carrying the offending line (and, for a bad
+      * character, the column too) in rstate so a client doesn't have
+      * to re-derive the 1013-byte argv layout by hand to find it.
+      *----------------------------------------------------------------
            perform
              varying x from 1 by 1 until x is greater than 8
              if nl(x) is not equal to x'0a'
-               move 'bp' to rcode
-               move 2 to result-length
+               move 'nl' to rcode
+               move spaces to rstate
+               string 'missing nl delimiter at line ' x
+                 delimited by size into rstate
+               end-string
+               move 42 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
                goback
              end-if
              perform
                varying y from 1 by 1 until y is greater than 80
-               if ln(x)(y:1) is not equal to ' ' 
+               if ln(x)(y:1) is not equal to ' '
                    and ln(x)(y:1) is not equal to '*'
-                 move 'bp' to rcode
-                 move 2 to result-length
+                 move 'ic' to rcode
+                 move spaces to rstate
+                 string 'bad char at line ' x ' col ' y
+                   delimited by size into rstate
+                 end-string
+                 move 42 to result-length
+                 call 'audit-log' using
+                   by reference section-name, audit-cmd-name, rcode
+                 end-call
                  goback
                end-if
              end-perform
            end-perform
 
            move section-name to name
-           read keyvalue record
-             invalid key
-               move 'bn' to rcode
-               move 2 to result-length
-               goback
-           end-read
+      *----------------------------------------------------------------
+      * take an explicit record lock and hold it across the whole
+      * read-modify-write in apply-patch, instead of relying only on
+      * sections-db's file-level 'lock mode is automatic' for the
+      * single rewrite at the end. a section already locked by
+      * another in-flight patch is retried with a short backoff
+      * (longer each time) up to max-lock-retries before giving up
+      * and reporting a distinct 'lk' rcode, rather than blocking
+      * forever or letting the two patches silently clobber each
+      * other.
+      *----------------------------------------------------------------
+           move zero to lock-retry-count
+           move zero to lock-acquired
+           move zero to lock-give-up
+           perform
+             until lock-acquired is equal to 1
+                or lock-give-up is equal to 1
+      *      lock mode is automatic on sections-db, so a plain READ
+      *      already takes the record lock and holds it until the
+      *      matching rewrite (or an unlock) - no explicit WITH LOCK
+      *      needed, or even permitted, under automatic mode. a lock
+      *      already held by someone else's in-flight patch surfaces
+      *      as invalid key with the '9'/'08' extended status rather
+      *      than as a normal missing-record condition.
+             read sections-db record
+               invalid key
+                 if section-status-1 is equal to '9'
+                     and section-status-2 is equal to '08'
+                   add 1 to lock-retry-count end-add
+                   if lock-retry-count is greater than max-lock-retries
+                     move 'lk' to rcode
+                     move 2 to result-length
+                     call 'audit-log' using
+                       by reference section-name, audit-cmd-name, rcode
+                     end-call
+                     move 1 to lock-give-up
+                   else
+                     perform backoff-wait
+                   end-if
+                 else
+                   move 'bn' to rcode
+                   move 2 to result-length
+                   call 'audit-log' using
+                     by reference section-name, audit-cmd-name, rcode
+                   end-call
+                   move 1 to lock-give-up
+                 end-if
+               not invalid key
+                 move 1 to lock-acquired
+             end-read
+           end-perform
 
-           perform 
-             varying ind 
+           if lock-acquired is not equal to 1
+             goback
+           end-if
+
+           perform
+             varying ind
                from 1 by 1 until ind is greater than api-keys-count
-             if skey is equal to api-key(ind)
-               perform apply-patch
+             call 'const-time-eq' using
+                 by reference skey
+                 by reference api-key(ind)
+               returning keys-equal
+             end-call
+             if keys-equal is equal to 1
+               if dry-run-requested
+                 perform report-dry-run-ok
+               else
+                 perform apply-patch
+               end-if
                goback
              end-if
            end-perform
 
+           unlock sections-db
            move 'na' to rcode
-           move 2 to result-length.
+           move 2 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call
+           goback.
+
+       backoff-wait.
+      *  spin a little longer with each successive retry rather than
+      *  hammering the lock immediately again.
+           compute lock-backoff-limit =
+             lock-retry-count * lock-retry-count * 1000
+           perform
+             varying spin-count from 1 by 1
+               until spin-count is greater than lock-backoff-limit
+             continue
+           end-perform.
+
+      *----------------------------------------------------------------
+      * every check start-fix-section runs before this point has
+      * passed - the card's shape, the section lookup, and the key
+      * match - so the card would be accepted, but the lock taken
+      * above is released without ever calling apply-patch, so no
+      * mutation is attempted and nothing is rewritten.
+      *----------------------------------------------------------------
+       report-dry-run-ok.
+           unlock sections-db
+           move 'ok' to rcode
+           move state to rstate
+           move 42 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call.
 
        apply-patch.
            move 1 to x y
@@ -141,15 +271,24 @@
              end-perform
            end-perform
 
+           move function current-date(1:8) to last-used-on
+
            rewrite ssection
              invalid key
+               unlock sections-db
                move 'fl' to rcode
                move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
                goback
            end-rewrite
 
            move 'ok' to rcode
            move state to rstate
-           move 42 to result-length.
+           move 42 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call.
 
        end program fix-section.
