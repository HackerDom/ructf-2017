@@ -0,0 +1,99 @@
+       identification division.
+       program-id. tls-handshake.
+
+      * performs the TLS server handshake for one freshly accepted TCP
+      * connection, synchronously, before that connection is handed to
+      * start-handling's poll-driven event loop - see add-new-client
+      * in start-handling.cbl. the peer socket is already non-blocking
+      * (tune-socket already ran before this is called), so SSL_accept
+      * can come back wanting another read or write mid-handshake;
+      * that's retried with the same kind of bounded busy-spin backoff
+      * fix-section.cbl uses while waiting out a record lock, rather
+      * than teaching the event loop a whole separate "handshake in
+      * progress" state. returns a null pointer on failure - the
+      * caller closes the connection without ever registering it.
+
+       data division.
+       working-storage section.
+       01 ssl-handle usage pointer.
+       01 accept-result binary-long.
+       01 handshake-retry-count binary-long unsigned value zero.
+       77 max-handshake-retries binary-long unsigned value 200.
+       01 spin-count binary-long unsigned.
+       01 spin-limit binary-long unsigned.
+
+       77 NEW_ERROR picture x(64) value "SSL_new failed".
+       77 HANDSHAKE_ERROR picture x(64) value
+                                        "TLS handshake did not complete".
+
+       linkage section.
+       01 tls-ssl-ctx usage pointer.
+       01 peer-descriptor binary-int.
+       01 result-handle usage pointer.
+
+       procedure division
+         using tls-ssl-ctx, peer-descriptor
+         returning result-handle.
+       start-tls-handshake.
+           set result-handle to null
+
+           call 'SSL_new' using
+               by value tls-ssl-ctx
+             returning ssl-handle
+           end-call
+           if ssl-handle is equal to null
+             call 'log-error' using
+               by content NEW_ERROR
+               by content 0
+             end-call
+             goback
+           end-if
+
+           call 'SSL_set_fd' using
+             by value ssl-handle
+             by value peer-descriptor
+           end-call
+
+           move zero to handshake-retry-count
+           move zero to accept-result
+           perform
+             until accept-result is greater than zero
+                or handshake-retry-count is greater than
+                    max-handshake-retries
+             call 'SSL_accept' using
+                 by value ssl-handle
+               returning accept-result
+             end-call
+             if accept-result is less than or equal to zero
+               add 1 to handshake-retry-count end-add
+               perform handshake-backoff-wait
+             end-if
+           end-perform
+
+           if accept-result is less than or equal to zero
+             call 'log-error' using
+               by content HANDSHAKE_ERROR
+               by content 0
+             end-call
+             call 'SSL_free' using
+               by value ssl-handle
+             end-call
+           else
+             set result-handle to ssl-handle
+           end-if
+           goback.
+
+      *----------------------------------------------------------------
+      * spin a little longer with each successive retry rather than
+      * hammering SSL_accept immediately again - see fix-section.cbl's
+      * backoff-wait, which does the same thing for a record lock.
+      *----------------------------------------------------------------
+       handshake-backoff-wait.
+           compute spin-limit = handshake-retry-count * 1000
+           perform
+             varying spin-count from 1 by 1
+               until spin-count is greater than spin-limit
+             continue
+           end-perform.
+
+       end program tls-handshake.
