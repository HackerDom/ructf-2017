@@ -0,0 +1,55 @@
+       identification division.
+       program-id. write-log.
+
+       environment division.
+       input-output section.
+       file-control.
+         select optional server-log assign to external server-log-path
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd server-log.
+       01 server-log-line picture x(128).
+
+       working-storage section.
+         copy serverconfig.
+       01 log-timestamp picture x(21).
+       01 log-line-count binary-long unsigned value 0.
+       01 rotated-log-path picture x(255).
+
+       linkage section.
+       01 log-message picture x(96).
+
+       procedure division using log-message.
+       start-write-log.
+           move function current-date to log-timestamp
+
+           move spaces to server-log-line
+           string log-timestamp delimited by size
+               ' ' delimited by size
+               log-message delimited by size
+             into server-log-line
+           end-string
+
+           open extend server-log
+           write server-log-line
+           close server-log
+
+           add 1 to log-line-count end-add
+           if log-line-count is greater than log-max-lines
+             move spaces to rotated-log-path
+             string function trim(server-log-path) delimited by size
+                 '.1' delimited by size
+               into rotated-log-path
+             end-string
+             call 'CBL_DELETE_FILE' using rotated-log-path end-call
+             call 'CBL_RENAME_FILE' using
+               server-log-path rotated-log-path
+             end-call
+             move 0 to log-line-count
+           end-if
+
+           goback.
+
+       end program write-log.
