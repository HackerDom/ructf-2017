@@ -0,0 +1,114 @@
+       identification division.
+       program-id. list-mkey.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+
+       data division.
+       file section.
+         copy sectionrecord.
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 ind picture 99.
+         01 audit-cmd-name picture x(11) value 'list-mkey  '.
+         01 keys-equal picture 9.
+
+       linkage section.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 section-name picture x(40).
+           02 admin-key picture x(80).
+      *    1-based index of the first key to return - pass 1 for the
+      *    first page, then the value the previous call left in
+      *    result's more/next-index pair to continue.
+           02 start-index picture 99.
+           02 filler picture x(891).
+         01 result.
+           02 rcode picture x(2).
+           02 key-count picture 99.
+           02 more picture 9.
+           02 rkeys occurs 11 times.
+             03 rkey picture x(80).
+             03 rkey-added-on picture 9(8).
+           02 filler picture x(51).
+         01 result-length binary-long unsigned.
+         01 need-more picture 9.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-list-mkey.
+           if argc is less than 122
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+      *----------------------------------------------------------------
+      * folded to a single case so this always finds the same section
+      * add-section (or add-mkey) created regardless of how the
+      * caller happened to case it - see add-section.cbl.
+      *----------------------------------------------------------------
+           move function upper-case(section-name) to section-name
+
+           call 'const-time-eq' using
+               by reference admin-key
+               by reference admin-master-key
+             returning keys-equal
+           end-call
+           if admin-master-key is equal to spaces
+               or keys-equal is not equal to 1
+             move 'na' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           move section-name to name
+           read sections-db record
+             invalid key
+               move 'bn' to rcode
+               move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
+               goback
+           end-read
+
+           move zero to key-count
+           move zero to more
+           move 5 to result-length
+
+           move start-index to ind
+           if ind is less than 1
+             move 1 to ind
+           end-if
+
+           perform
+             until ind is greater than api-keys-count
+                or key-count is equal to 11
+             add 1 to key-count end-add
+             move api-key(ind) to rkey(key-count)
+             move api-key-added-on(ind) to rkey-added-on(key-count)
+             add 88 to result-length end-add
+             add 1 to ind end-add
+           end-perform
+
+           if ind is less than or equal to api-keys-count
+             move 1 to more
+           end-if
+
+           move 'ok' to rcode
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call.
+
+       end program list-mkey.
