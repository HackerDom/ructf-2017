@@ -0,0 +1,200 @@
+       identification division.
+       program-id. reconcile-sections.
+
+      * standalone batch job - run outside the socket listener, not
+      * through process-request. walks sections-db end to end the way
+      * all-section.cbl does, then walks settings-db end to end the
+      * way get-section's get-data paragraph probes for a section's
+      * settings, and reports any orphaned setting-record (no matching
+      * ssection) plus any section with zero settings. exits with
+      * return-code equal to the number of problems found, so it can
+      * be wired into a nightly scheduler that only escalates on a
+      * nonzero exit.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+         copy settingdb.
+
+       data division.
+       file section.
+         copy sectionrecord.
+         copy settingrecord.
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+       01 port-binary binary-short unsigned.
+       01 config-bind-address picture x(64).
+       01 config-data-dir picture x(128).
+       01 trimmed-data-dir picture x(128).
+       01 config-backlog binary-char unsigned.
+       01 config-pool-size binary-long unsigned.
+       01 config-buf-size binary-long unsigned.
+       01 config-idle-timeout binary-long unsigned.
+       01 config-master-key picture x(80).
+       01 config-max-per-ip binary-long unsigned.
+       01 config-unix-socket-path picture x(108).
+       01 config-tls-cert-path picture x(128).
+       01 config-tls-key-path picture x(128).
+       01 config-backup-dir picture x(128).
+       01 config-backup-window-start binary-long unsigned.
+       01 config-backup-window-end binary-long unsigned.
+       01 config-backup-generations binary-long unsigned.
+       01 config-instance picture x(16).
+       01 instance-suffix picture x(17).
+
+       01 problem-count binary-long unsigned value 0.
+       01 orphan-count binary-long unsigned value 0.
+       01 empty-count binary-long unsigned value 0.
+
+       01 check-name picture x(40).
+
+       procedure division.
+       start-reconcile-sections.
+           call 'read-config' using
+             by reference port-binary
+             by reference config-bind-address
+             by reference config-data-dir
+             by reference config-backlog
+             by reference config-pool-size
+             by reference config-buf-size
+             by reference config-idle-timeout
+             by reference log-max-lines
+             by reference config-master-key
+             by reference config-max-per-ip
+             by reference config-unix-socket-path
+             by reference config-tls-cert-path
+             by reference config-tls-key-path
+             by reference config-backup-dir
+             by reference config-backup-window-start
+             by reference config-backup-window-end
+             by reference config-backup-generations
+             by reference config-instance
+           end-call
+
+           move function trim(config-data-dir) to trimmed-data-dir
+           move spaces to instance-suffix
+           if config-instance is not equal to spaces
+             string '-' delimited by size
+                 function trim(config-instance) delimited by size
+               into instance-suffix
+             end-string
+           end-if
+           move spaces to sections-dat-path
+           move spaces to settings-dat-path
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'sections' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into sections-dat-path
+           end-string
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'settings' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into settings-dat-path
+           end-string
+
+           open input sections-db
+           open input settings-db
+
+           display 'reconcile-sections: checking for orphan settings'
+             end-display
+           perform check-settings-for-orphans
+
+           display 'reconcile-sections: checking for empty sections'
+             end-display
+           perform check-sections-for-empty
+
+           close sections-db
+           close settings-db
+
+           compute problem-count = orphan-count + empty-count
+           display 'reconcile-sections: ' orphan-count
+             ' orphan setting(s), ' empty-count
+             ' empty section(s)' end-display
+
+           move problem-count to return-code
+           goback.
+
+      *----------------------------------------------------------------
+      * walk settings-db end to end (from the very first key) the way
+      * all-section.cbl walks sections-db; for every setting record,
+      * probe sections-db for a section with the same name the way
+      * get-section's start-get-section paragraph looks a section up
+      * by key. a failed lookup means the setting is orphaned.
+      *----------------------------------------------------------------
+       check-settings-for-orphans.
+           move low-values to composite-key
+           perform forever
+             start settings-db
+               key is greater than composite-key
+               invalid key
+                 exit paragraph
+             end-start
+
+             read settings-db record
+               at end exit paragraph
+             end-read
+
+             move ssection-name to check-name
+             move ssection-name to name
+             read sections-db record
+               invalid key
+                 add 1 to orphan-count end-add
+                 display 'ORPHAN SETTING: section=' check-name
+                   ' param=' sparam-name end-display
+             end-read
+           end-perform.
+
+      *----------------------------------------------------------------
+      * walk sections-db end to end the way all-section.cbl does; for
+      * every section, probe settings-db for at least one setting
+      * whose ssection-name matches the way get-section's get-data
+      * paragraph walks a section's settings. no match means the
+      * section has zero settings.
+      *----------------------------------------------------------------
+       check-sections-for-empty.
+           move low-values to name
+           perform forever
+             start sections-db
+               key is greater than name
+               invalid key
+                 exit paragraph
+             end-start
+
+             read sections-db record
+               at end exit paragraph
+             end-read
+
+             move name to check-name
+             move name to ssection-name
+             move low-values to sparam-name
+             start settings-db
+               key is greater than composite-key
+               invalid key
+                 add 1 to empty-count end-add
+                 display 'EMPTY SECTION: section=' check-name
+                   end-display
+                 exit perform cycle
+             end-start
+
+             read settings-db record
+               at end
+                 add 1 to empty-count end-add
+                 display 'EMPTY SECTION: section=' check-name
+                   end-display
+             end-read
+             if ssection-name is not equal to check-name
+               add 1 to empty-count end-add
+               display 'EMPTY SECTION: section=' check-name
+                 end-display
+             end-if
+           end-perform.
+
+       end program reconcile-sections.
