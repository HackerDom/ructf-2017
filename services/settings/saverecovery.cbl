@@ -0,0 +1,99 @@
+       identification division.
+       program-id. save-recovery.
+
+      * periodic checkpoint of whatever connections are mid-request
+      * right when this is called - see start-handling.cbl's
+      * idle-sweep, which now calls this on the same event-count
+      * interval it already uses to close idle connections. a socket
+      * itself can't survive a process restart, so this isn't a
+      * resume mechanism - it's a snapshot recovery-report.cbl can
+      * read afterward to show which connections (by peer IP), how
+      * many bytes into their request, and which command they were
+      * sending, were still in flight when the process went down,
+      * instead of that just looking like a silent gap. the file is
+      * fully rewritten every time, since it only ever needs to
+      * reflect the most recent snapshot, not a history of them.
+
+       environment division.
+       input-output section.
+       file-control.
+         select optional recovery-file assign to external
+             recovery-file-path
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd recovery-file.
+       01 recovery-line picture x(96).
+
+       working-storage section.
+         copy serverconfig.
+         01 recovery-timestamp picture x(21).
+         01 entry-ind binary-long unsigned.
+         01 attempted-command picture x(11).
+         01 disp-peer-ip picture zzzzzzzzz9.
+         01 disp-bytes-received picture zzzzzzzzz9.
+         01 in-flight-count binary-long unsigned.
+
+       linkage section.
+         01 in-pool-size binary-long unsigned.
+      *  in-buffer-entry's row must stay byte-for-byte identical to
+      *  start-handling.cbl's own buffers-pool row (right down to the
+      *  trailing tls fields this program never touches) - the two
+      *  tables are the same memory, and an OCCURS DEPENDING ON row's
+      *  offset is computed from the receiving program's own declared
+      *  width, so a row here narrower than the sender's would read
+      *  every slot past the first at the wrong offset.
+         01 in-buffers.
+           02 in-buffer-entry
+               occurs 1 to 1024 times depending on in-pool-size
+               indexed by in-buffer-number.
+             03 in-buffer picture x(65536).
+             03 in-buffer-length binary-long unsigned.
+             03 in-buffer-sended binary-long unsigned.
+             03 in-socket binary-int.
+             03 in-peer-ip binary-int unsigned.
+             03 in-last-activity binary-long unsigned.
+             03 in-tls-active picture 9.
+             03 in-tls-handle usage pointer.
+
+       procedure division using in-pool-size, in-buffers.
+       start-save-recovery.
+           move function current-date to recovery-timestamp
+           move zero to in-flight-count
+
+           open output recovery-file
+
+           perform
+             varying entry-ind from 1 by 1
+               until entry-ind is greater than in-pool-size
+             if in-socket(entry-ind) is not equal to -1
+               perform write-recovery-line
+               add 1 to in-flight-count end-add
+             end-if
+           end-perform
+
+           close recovery-file
+           goback.
+
+       write-recovery-line.
+           move spaces to attempted-command
+           if in-buffer-length(entry-ind) is greater than or equal to 11
+             move in-buffer(entry-ind)(1:11) to attempted-command
+           end-if
+           move in-peer-ip(entry-ind) to disp-peer-ip
+           move in-buffer-length(entry-ind) to disp-bytes-received
+
+           move spaces to recovery-line
+           string recovery-timestamp delimited by size
+               ' peer-ip-raw=' delimited by size
+               function trim(disp-peer-ip) delimited by size
+               ' bytes=' delimited by size
+               function trim(disp-bytes-received) delimited by size
+               ' cmd=' delimited by size
+               attempted-command delimited by size
+             into recovery-line
+           end-string
+           write recovery-line.
+
+       end program save-recovery.
