@@ -0,0 +1,136 @@
+       identification division.
+       program-id. find-key.
+
+      * reverse lookup: given a raw api-key value, reports which
+      * section it's scoped to. admin-only (authenticated against
+      * admin-master-key, the same as add-mkey/list-mkey/del-mkey/
+      * status) since walking every section's key list to answer "who
+      * does this key belong to" is a much more sensitive operation
+      * than validating a single already-known section+key pair the
+      * way get-section/get-apikeys do. sections-db has no secondary
+      * index on api-key - see sectionrecord.cpy, where api-keys only
+      * ever live nested under their owning section - so this has to
+      * walk every section end to end the way growth-report.cbl and
+      * all-section.cbl do, checking each one's key list in turn.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+
+       data division.
+       file section.
+         copy sectionrecord.
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 ind picture 99.
+         01 found picture 9.
+         01 audit-cmd-name picture x(11) value 'find-key   '.
+         01 keys-equal picture 9.
+         01 audit-section-name picture x(40) value spaces.
+
+       linkage section.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 admin-key picture x(80).
+           02 lookup-key picture x(80).
+           02 filler picture x(853).
+         01 result.
+           02 rcode picture x(2).
+           02 found-section-name picture x(40).
+           02 found-key-added-on picture 9(8).
+           02 filler picture x(972).
+         01 result-length binary-long unsigned.
+         01 need-more picture 9.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-find-key.
+           if argc is less than 160
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+           call 'const-time-eq' using
+               by reference admin-key
+               by reference admin-master-key
+             returning keys-equal
+           end-call
+           if admin-master-key is equal to spaces
+               or keys-equal is not equal to 1
+             move 'na' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference audit-section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           move zero to found
+           move spaces to found-section-name
+           move zero to found-key-added-on
+           perform search-sections
+
+           if found is equal to zero
+             move 'nf' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference audit-section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           move 'ok' to rcode
+           move 54 to result-length
+           move found-section-name to audit-section-name
+           call 'audit-log' using
+             by reference audit-section-name, audit-cmd-name, rcode
+           end-call.
+
+      *----------------------------------------------------------------
+      * walks sections-db end to end - the way growth-report.cbl and
+      * all-section.cbl do - checking each section's own key list for
+      * a match. stops at the first hit; a key is only ever issued to
+      * one section (see add-mkey), so there is never more than one
+      * owner to find.
+      *----------------------------------------------------------------
+       search-sections.
+           move low-values to name
+           perform forever
+             start sections-db
+               key is greater than name
+               invalid key
+                 exit paragraph
+             end-start
+
+             read sections-db record
+               at end exit paragraph
+             end-read
+
+             perform
+               varying ind from 1 by 1
+                 until ind is greater than api-keys-count
+               call 'const-time-eq' using
+                   by reference lookup-key
+                   by reference api-key(ind)
+                 returning keys-equal
+               end-call
+               if keys-equal is equal to 1
+                 move 1 to found
+                 move name to found-section-name
+                 move api-key-added-on(ind) to found-key-added-on
+               end-if
+             end-perform
+
+             if found is equal to 1
+               exit paragraph
+             end-if
+           end-perform.
+
+       end program find-key.
