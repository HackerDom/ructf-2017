@@ -5,32 +5,60 @@
        input-output section.
        file-control.
          select random-dev assign to external '/dev/urandom'.
-       
+
        data division.
        file section.
          fd random-dev is external.
-         01 buffer picture x(40).
-       
+         01 buffer picture x(128).
+
        working-storage section.
          01 ind picture 99.
          01 chr picture 999.
+         01 buf-pos picture 999 value 999.
+         01 accepted picture 9.
 
-         77 alph picture x(62) value 
+      *  256 is not a multiple of 62, so picking a character by
+      *  'function mod(byte, 62)' favors the low end of the alphabet.
+      *  reject-ceiling is the largest multiple of 62 that still fits
+      *  in a byte (62 * 4 = 248) - any byte at or past it is
+      *  discarded and another one drawn, so every kept byte maps
+      *  onto the 62-character alphabet with equal probability.
+         77 reject-ceiling picture 999 value 248.
+
+         77 alph picture x(62) value
                                                              '0123456789
       -                                      'abcdefghijklmnopqrstuvwxyz
       -       'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
        linkage section.
-         01 result picture x(40).
+         01 result picture x(80).
+         01 reqlen picture 99.
 
-       procedure division using result.
+       procedure division using result, reqlen.
        start-rand.
-         read random-dev record end-read
-         perform 
-           varying ind from 1 by 1 until ind is greater than 40
-           move function ord(buffer(ind:1)) to chr
+         move spaces to result
+         perform
+           varying ind from 1 by 1 until ind is greater than reqlen
+           move zero to accepted
+           perform until accepted is equal to 1
+             perform next-random-byte
+      *      function ord is 1-based (1 to 256), so subtract 1 to get
+      *      the true 0-based byte value before testing/reducing it.
+             subtract 1 from chr end-subtract
+             if chr is less than reject-ceiling
+               move 1 to accepted
+             end-if
+           end-perform
            move function mod(chr, 62) to chr
            add 1 to chr end-add
            move alph(chr:1) to result(ind:1)
          end-perform.
 
+       next-random-byte.
+           if buf-pos is greater than function length(buffer)
+             read random-dev record end-read
+             move 1 to buf-pos
+           end-if
+           move function ord(buffer(buf-pos:1)) to chr
+           add 1 to buf-pos end-add.
+
        end program random-string.
