@@ -0,0 +1,159 @@
+       identification division.
+       program-id. import-sections.
+
+      * standalone batch job - run outside the socket listener. the
+      * counterpart to export-sections.cbl: replays a flat file
+      * produced by export-sections.cbl into a fresh
+      * sections.dat/settings.dat pair. existing records with the same
+      * key are overwritten (rewrite), missing ones are inserted
+      * (write), so an import can also be used to refresh a section
+      * that already exists in the target environment. usage:
+      *   import-sections <export-file-path>
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+         copy settingdb.
+
+         select import-file assign to import-path
+           organization is line sequential.
+
+       data division.
+       file section.
+         copy sectionrecord.
+         copy settingrecord.
+
+       fd import-file.
+       01 import-line.
+         02 rec-type picture x.
+      *  wide enough for the largest ssection record this can ever
+      *  hold - name/api-keys-count/state/created-on/last-used-on
+      *  (98 bytes) plus up to 30 api-key entries at 88 bytes each
+      *  (sectionrecord.cpy) - not just the widest setting-record,
+      *  which needs far less of it.
+         02 rec-body picture x(2738).
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+       01 port-binary binary-short unsigned.
+       01 config-bind-address picture x(64).
+       01 config-data-dir picture x(128).
+       01 trimmed-data-dir picture x(128).
+       01 config-backlog binary-char unsigned.
+       01 config-pool-size binary-long unsigned.
+       01 config-buf-size binary-long unsigned.
+       01 config-idle-timeout binary-long unsigned.
+       01 config-master-key picture x(80).
+       01 config-max-per-ip binary-long unsigned.
+       01 config-unix-socket-path picture x(108).
+       01 config-tls-cert-path picture x(128).
+       01 config-tls-key-path picture x(128).
+       01 config-backup-dir picture x(128).
+       01 config-backup-window-start binary-long unsigned.
+       01 config-backup-window-end binary-long unsigned.
+       01 config-backup-generations binary-long unsigned.
+       01 config-instance picture x(16).
+       01 instance-suffix picture x(17).
+
+       01 import-path picture x(255).
+       01 at-end-of-file picture 9 value 0.
+       01 section-count binary-long unsigned value 0.
+       01 setting-count binary-long unsigned value 0.
+
+       procedure division.
+       start-import-sections.
+           move spaces to import-path
+           accept import-path from argument-value
+
+           call 'read-config' using
+             by reference port-binary
+             by reference config-bind-address
+             by reference config-data-dir
+             by reference config-backlog
+             by reference config-pool-size
+             by reference config-buf-size
+             by reference config-idle-timeout
+             by reference log-max-lines
+             by reference config-master-key
+             by reference config-max-per-ip
+             by reference config-unix-socket-path
+             by reference config-tls-cert-path
+             by reference config-tls-key-path
+             by reference config-backup-dir
+             by reference config-backup-window-start
+             by reference config-backup-window-end
+             by reference config-backup-generations
+             by reference config-instance
+           end-call
+
+           move function trim(config-data-dir) to trimmed-data-dir
+           move spaces to instance-suffix
+           if config-instance is not equal to spaces
+             string '-' delimited by size
+                 function trim(config-instance) delimited by size
+               into instance-suffix
+             end-string
+           end-if
+           move spaces to sections-dat-path
+           move spaces to settings-dat-path
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'sections' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into sections-dat-path
+           end-string
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'settings' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into settings-dat-path
+           end-string
+
+           open i-o sections-db
+           open i-o settings-db
+           open input import-file
+
+           perform read-and-apply-line
+             until at-end-of-file is equal to 1
+
+           close sections-db
+           close settings-db
+           close import-file
+
+           display 'import-sections: loaded ' section-count
+             ' section(s), ' setting-count ' setting(s)' end-display
+           goback.
+
+       read-and-apply-line.
+           read import-file
+             at end move 1 to at-end-of-file
+             not at end perform apply-line
+           end-read.
+
+       apply-line.
+           evaluate rec-type
+             when 'S'
+               move rec-body to ssection
+               rewrite ssection
+                 invalid key
+                   write ssection
+               end-rewrite
+               add 1 to section-count end-add
+             when 'P'
+               move rec-body(1:169) to setting-record
+               rewrite setting-record
+                 invalid key
+                   write setting-record
+               end-rewrite
+               add 1 to setting-count end-add
+             when other
+               display 'import-sections: skipping unknown record type '
+                 rec-type end-display
+           end-evaluate.
+
+       end program import-sections.
