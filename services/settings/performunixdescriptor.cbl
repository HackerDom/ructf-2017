@@ -0,0 +1,118 @@
+       identification division.
+       program-id. perform-unix-descriptor.
+
+      * perform-server-descriptor.cbl's AF_UNIX counterpart - binds a
+      * local socket-file listener instead of (well, alongside; see
+      * settings.cbl) the TCP/IPv4-or-IPv6 one, for same-host callers
+      * that would rather not round-trip through the loopback network
+      * stack or open another TCP port. registered with the exact same
+      * start-handling event loop as the TCP listener - see
+      * start-handling.cbl, which treats either descriptor's poll
+      * event as "a new client is waiting to be accepted".
+
+       data division.
+       working-storage section.
+       01 unix-server-address.
+           03  sun-family binary-short unsigned value 1.
+           03  sun-path picture x(108).
+
+       77 unix-server-address-length binary-short unsigned value 110.
+
+       77 AF_UNIX binary-short unsigned value 1.
+       77 SOCK_STREAM binary-short unsigned value 1.
+
+       77 SOCKET_ERROR picture x(64) value
+                                       "server call 'socket' failed".
+       77 BIND_ERROR picture x(64) value "server call 'bind' failed".
+       77 LISTEN_ERROR picture x(64) value
+                                          "server call 'listen' failed".
+       77 ADD_POLL_ERROR picture x(64) value
+                                         "server call 'addread' failed".
+
+       linkage section.
+       01 unix-socket-path picture x(108).
+       01 queue-length binary-char unsigned.
+       01 server-descriptor binary-int.
+
+       procedure division
+         using unix-socket-path, queue-length, server-descriptor.
+       start-perform-unix-descriptor.
+      *----------------------------------------------------------------
+      * a blank path means no local socket was configured (UNIXSOCK-
+      * PATH is unset in settings.cfg) - leave the caller with -1 so
+      * it knows not to register or poll a second listener at all.
+      *----------------------------------------------------------------
+           if unix-socket-path is equal to spaces
+             move -1 to server-descriptor
+             goback
+           end-if
+
+      *----------------------------------------------------------------
+      * a leftover socket file from a previous run (crash, kill -9)
+      * still occupies the path and makes bind() fail with
+      * EADDRINUSE even though nothing is listening on it any more -
+      * clear it first, the way any Unix service that owns its own
+      * socket file has to.
+      *----------------------------------------------------------------
+           call 'unlink' using
+             by reference unix-socket-path
+           end-call
+
+           call 'socket' using
+               by value AF_UNIX
+               by value SOCK_STREAM
+               by value 0
+               giving server-descriptor
+           end-call
+           if return-code is less than zero
+             call 'log-error' using
+               by content SOCKET_ERROR
+               by content 1
+             end-call
+           end-if
+
+           call 'tune-socket' using
+             by reference server-descriptor
+             by content 1
+             by content 1
+           end-call
+
+           move spaces to sun-path
+           move unix-socket-path to sun-path
+
+           call 'bind' using
+             by value server-descriptor
+             by reference unix-server-address
+             by value unix-server-address-length
+           end-call
+           if return-code is less than zero
+             call 'log-error' using
+               by content BIND_ERROR
+               by content 1
+             end-call
+           end-if
+
+           call 'listen' using
+             by value server-descriptor
+             by value queue-length
+           end-call
+           if return-code is less than zero
+             call 'log-error' using
+               by content LISTEN_ERROR
+               by content 1
+             end-call
+           end-if
+
+           call 'addRead' using
+             by value server-descriptor
+           end-call
+           if return-code is less than zero
+             call 'log-error' using
+               by content ADD_POLL_ERROR
+               by content 1
+             end-call
+           end-if
+
+           goback.
+
+       end program perform-unix-descriptor.
