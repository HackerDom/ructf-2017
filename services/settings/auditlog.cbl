@@ -0,0 +1,46 @@
+       identification division.
+       program-id. audit-log.
+
+       environment division.
+       input-output section.
+       file-control.
+         select optional audit-file assign to external audit-log-path
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd audit-file.
+       01 audit-line picture x(128).
+
+       working-storage section.
+         copy serverconfig.
+       01 audit-timestamp picture x(21).
+
+       linkage section.
+       01 audit-section-name picture x(40).
+       01 audit-command picture x(11).
+       01 audit-rcode picture x(2).
+
+       procedure division
+         using audit-section-name, audit-command, audit-rcode.
+       start-audit-log.
+           move function current-date to audit-timestamp
+
+           move spaces to audit-line
+           string audit-timestamp delimited by size
+               ' ' delimited by size
+               audit-command delimited by size
+               ' ' delimited by size
+               audit-section-name delimited by space
+               ' ' delimited by size
+               audit-rcode delimited by size
+             into audit-line
+           end-string
+
+           open extend audit-file
+           write audit-line
+           close audit-file
+
+           goback.
+
+       end program audit-log.
