@@ -4,57 +4,150 @@
        environment division.
        input-output section.
        file-control.
-         select optional sections-db assign to external 'sections.dat'
-           organization is indexed
-           access mode is dynamic
-           record key is name
-           lock mode is automatic
-           sharing with all other.
+         copy sectiondb.
+         copy settingdb.
+         copy settinghistorydb.
 
          select random-dev assign to external '/dev/urandom'.
 
-         select optional settings-db assign to external 'settings.dat'
-           organization is indexed
-           access mode is dynamic
-           record key is composite-key
-           lock mode is automatic
-           sharing with all other.
-
        data division.
        file section.
-         fd sections-db is external.
-         01 ssection.
-           02 name picture x(40).
-           02 api-keys occurs 9 times.
-             03 api-key picture x(80).
-           02 api-keys-count picture 9.
-           02 state picture x(40).
+         copy sectionrecord.
+         copy settingrecord.
+         copy settinghistoryrecord.
 
          fd random-dev is external.
          01 buffer picture x(80).
 
-         fd settings-db is external.
-         01 setting-record.
-           02 composite-key.
-             03 ssection-name picture x(40).
-             03 sparam-name picture x(40).
-           02 sparam-value picture x(87).
-
-
        working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
          01 server-descriptor binary-int.
+         01 unix-server-descriptor binary-int.
          01 port-binary binary-short unsigned.
+         01 config-bind-address picture x(64).
+         01 config-data-dir picture x(128).
+         01 trimmed-data-dir picture x(128).
+         01 config-backlog binary-char unsigned.
+         01 config-pool-size binary-long unsigned.
+         01 config-buf-size binary-long unsigned.
+         01 config-idle-timeout binary-long unsigned.
+         01 config-max-per-ip binary-long unsigned.
+         01 config-unix-socket-path picture x(108).
+         01 config-tls-cert-path picture x(128).
+         01 config-tls-key-path picture x(128).
+         01 config-backup-dir picture x(128).
+         01 config-backup-window-start binary-long unsigned.
+         01 config-backup-window-end binary-long unsigned.
+         01 config-backup-generations binary-long unsigned.
+       01 config-instance picture x(16).
+       01 instance-suffix picture x(17).
        procedure division.
        start-echo-server.
-           accept port-binary from argument-value end-accept
+           call 'read-config' using
+             by reference port-binary
+             by reference config-bind-address
+             by reference config-data-dir
+             by reference config-backlog
+             by reference config-pool-size
+             by reference config-buf-size
+             by reference config-idle-timeout
+             by reference log-max-lines
+             by reference admin-master-key
+             by reference config-max-per-ip
+             by reference config-unix-socket-path
+             by reference config-tls-cert-path
+             by reference config-tls-key-path
+             by reference config-backup-dir
+             by reference config-backup-window-start
+             by reference config-backup-window-end
+             by reference config-backup-generations
+             by reference config-instance
+           end-call
+
+           move function trim(config-data-dir) to trimmed-data-dir
+           move spaces to instance-suffix
+           if config-instance is not equal to spaces
+             string '-' delimited by size
+                 function trim(config-instance) delimited by size
+               into instance-suffix
+             end-string
+           end-if
+           move spaces to sections-dat-path
+           move spaces to settings-dat-path
+           move spaces to audit-log-path
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'sections' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into sections-dat-path
+           end-string
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'settings' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into settings-dat-path
+           end-string
+           move spaces to setting-history-dat-path
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'setting-history' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into setting-history-dat-path
+           end-string
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'audit' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.log' delimited by size
+             into audit-log-path
+           end-string
+           move spaces to server-log-path
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'server' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.log' delimited by size
+             into server-log-path
+           end-string
+           move spaces to recovery-file-path
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'recovery' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into recovery-file-path
+           end-string
+
            open i-o sections-db
            open input random-dev
            open i-o settings-db
+           open i-o setting-history-db
            call 'perform-server-descriptor' using
              by reference port-binary
+             by reference config-bind-address
+             by reference config-backlog
              by reference server-descriptor
            end-call
+           call 'perform-unix-descriptor' using
+             by reference config-unix-socket-path
+             by reference config-backlog
+             by reference unix-server-descriptor
+           end-call
+           call 'perform-tls-context' using
+             by reference config-tls-cert-path
+             by reference config-tls-key-path
+           end-call
            call 'start-handling' using
              by reference server-descriptor
+             by reference unix-server-descriptor
+             by reference config-pool-size
+             by reference config-buf-size
+             by reference config-idle-timeout
+             by reference config-max-per-ip
            end-call.
        end program settings.
