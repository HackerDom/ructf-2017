@@ -0,0 +1,167 @@
+       identification division.
+       program-id. read-config.
+
+       environment division.
+       input-output section.
+       file-control.
+         select optional config-file assign to 'settings.cfg'
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd config-file.
+       01 config-line picture x(128).
+
+       working-storage section.
+       01 at-eof picture 9.
+       01 cfg-key picture x(16).
+       01 cfg-value picture x(112).
+
+       linkage section.
+       01 config-port binary-short unsigned.
+       01 config-bind-address picture x(64).
+       01 config-data-dir picture x(128).
+       01 config-backlog binary-char unsigned.
+       01 config-pool-size binary-long unsigned.
+       01 config-buf-size binary-long unsigned.
+       01 config-idle-timeout binary-long unsigned.
+       01 config-log-max-lines binary-long unsigned.
+       01 config-master-key picture x(80).
+       01 config-max-per-ip binary-long unsigned.
+      *  blank (the default) means no AF_UNIX listener is bound -
+      *  see perform-unix-descriptor.cbl.
+       01 config-unix-socket-path picture x(108).
+      *  blank (the default, for both) means the listener stays plain
+      *  TCP - see perform-tls-context.cbl, which only loads a TLS
+      *  context when both are configured.
+       01 config-tls-cert-path picture x(128).
+       01 config-tls-key-path picture x(128).
+      *  blank (the default) means backup-data-files.cbl writes under
+      *  <data-dir>/backups instead of a separately configured path.
+       01 config-backup-dir picture x(128).
+      *  the backup job's own run window, in HHMM, so it only takes a
+      *  point-in-time copy during a quiet period rather than however
+      *  often something happens to submit it - see backup-data-
+      *  files.cbl. defaults to a typical overnight quiet window.
+       01 config-backup-window-start binary-long unsigned.
+       01 config-backup-window-end binary-long unsigned.
+      *  how many prior backup generations backup-data-files.cbl
+      *  keeps before it starts dropping the oldest one.
+       01 config-backup-generations binary-long unsigned.
+      *  blank (the default) means the data file names are exactly
+      *  as they always were - sections.dat, settings.dat, and so
+      *  on. anything else is folded into every data/log file name
+      *  built from config-data-dir, so a dev, test and prod copy of
+      *  this service can be pointed at the same data directory by
+      *  mistake and still never touch each other's files.
+       01 config-instance picture x(16).
+
+       procedure division
+         using config-port, config-bind-address, config-data-dir,
+           config-backlog, config-pool-size, config-buf-size,
+           config-idle-timeout, config-log-max-lines,
+           config-master-key, config-max-per-ip,
+           config-unix-socket-path, config-tls-cert-path,
+           config-tls-key-path, config-backup-dir,
+           config-backup-window-start, config-backup-window-end,
+           config-backup-generations, config-instance.
+       start-read-config.
+           move 4243 to config-port
+           move spaces to config-bind-address
+           move '.' to config-data-dir
+           move 2 to config-backlog
+           move 1024 to config-pool-size
+           move 65536 to config-buf-size
+           move 300 to config-idle-timeout
+           move 10000 to config-log-max-lines
+           move spaces to config-master-key
+           move 64 to config-max-per-ip
+           move spaces to config-unix-socket-path
+           move spaces to config-tls-cert-path
+           move spaces to config-tls-key-path
+           move spaces to config-backup-dir
+           move 0100 to config-backup-window-start
+           move 0500 to config-backup-window-end
+           move 5 to config-backup-generations
+           move spaces to config-instance
+
+           move zero to at-eof
+           open input config-file
+           perform forever
+             read config-file
+               at end
+                 move 1 to at-eof
+             end-read
+             if at-eof is equal to 1
+               exit perform
+             end-if
+             perform parse-config-line
+           end-perform
+           close config-file
+           goback.
+
+       parse-config-line.
+           move spaces to cfg-key
+           move spaces to cfg-value
+           unstring config-line delimited by '='
+             into cfg-key cfg-value
+           end-unstring
+
+           if cfg-key is equal to 'PORT'
+             move function numval(cfg-value) to config-port
+           end-if
+           if cfg-key is equal to 'BINDADDR'
+             move cfg-value to config-bind-address
+           end-if
+           if cfg-key is equal to 'DATADIR'
+             move cfg-value to config-data-dir
+           end-if
+           if cfg-key is equal to 'BACKLOG'
+             move function numval(cfg-value) to config-backlog
+           end-if
+           if cfg-key is equal to 'POOLSIZE'
+             move function numval(cfg-value) to config-pool-size
+           end-if
+           if cfg-key is equal to 'BUFSIZE'
+             move function numval(cfg-value) to config-buf-size
+           end-if
+           if cfg-key is equal to 'IDLETIMEOUT'
+             move function numval(cfg-value) to config-idle-timeout
+           end-if
+           if cfg-key is equal to 'LOGMAXLINES'
+             move function numval(cfg-value) to config-log-max-lines
+           end-if
+           if cfg-key is equal to 'MASTERKEY'
+             move cfg-value to config-master-key
+           end-if
+           if cfg-key is equal to 'MAXPERIP'
+             move function numval(cfg-value) to config-max-per-ip
+           end-if
+           if cfg-key is equal to 'UNIXSOCKPATH'
+             move cfg-value to config-unix-socket-path
+           end-if
+           if cfg-key is equal to 'TLSCERT'
+             move cfg-value to config-tls-cert-path
+           end-if
+           if cfg-key is equal to 'TLSKEY'
+             move cfg-value to config-tls-key-path
+           end-if
+           if cfg-key is equal to 'BACKUPDIR'
+             move cfg-value to config-backup-dir
+           end-if
+           if cfg-key is equal to 'BACKUPWINSTART'
+             move function numval(cfg-value)
+               to config-backup-window-start
+           end-if
+           if cfg-key is equal to 'BACKUPWINEND'
+             move function numval(cfg-value) to config-backup-window-end
+           end-if
+           if cfg-key is equal to 'BACKUPGENS'
+             move function numval(cfg-value)
+               to config-backup-generations
+           end-if
+           if cfg-key is equal to 'INSTANCE'
+             move cfg-value to config-instance
+           end-if.
+
+       end program read-config.
