@@ -13,8 +13,48 @@
          copy settingrecord.
          
        working-storage section.
-         01 need-more picture 9.
-         01 ind picture 9.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 ind picture 99.
+         01 keys-equal picture 9.
+      *  skey is only 40 bytes on the wire but api-key is stored as
+      *  80 - padded out here so const-time-eq compares the same
+      *  80-byte width every caller does.
+         01 skey-padded picture x(80).
+
+      *----------------------------------------------------------------
+      * reassembly working storage for a value chained across more
+      * than one physical settings-db record - see settingrecord.cpy
+      * and store-setting-value.cbl for how a chain is written.
+      *----------------------------------------------------------------
+         77 chunk-width binary-long unsigned value 87.
+         77 max-chunks binary-long unsigned value 4.
+         01 reassembled-value picture x(348).
+         01 total-value-length binary-long unsigned.
+         01 entry-chunk-count binary-long unsigned.
+         01 remaining-length binary-long unsigned.
+         01 base-param-name picture x(40).
+         01 chunk-key-name picture x(40).
+         01 chunk-key-built picture x(40).
+         01 chunk-seq-digit picture 9.
+         01 chunk-ind binary-long unsigned.
+         01 reassembled-offset binary-long unsigned.
+
+      *----------------------------------------------------------------
+      * JSON output mode (output-format equal to 'JSON') - serializes
+      * the same result-count entries build-json-result would already
+      * have produced as fixed-width, but as JSON text into json-text,
+      * a redefinition of the same result buffer every other mode
+      * writes into. json-text is smaller than the raw occurs 9 table
+      * (1022 bytes against 954), and JSON's quotes/braces/keys cost
+      * more per entry than the fixed-width layout does, so JSON mode
+      * pages at 6 results instead of 9 to guarantee every page fits -
+      * see page-size below.
+      *----------------------------------------------------------------
+         01 page-size binary-long unsigned value 9.
+         01 json-ptr binary-long unsigned.
+         01 json-ind picture 9.
 
        linkage section.
          01 argc binary-long unsigned.
@@ -22,16 +62,24 @@
            02 section-name picture x(20).
            02 skey picture x(40).
            02 param-name picture x(20).
-           02 filler picture x(933).
+           02 value-offset binary-long unsigned.
+           02 output-format picture x(4).
+           02 filler picture x(925).
          01 result.
            02 rcode picture x(2).
            02 result-count picture 9.
+           02 more picture 9.
            02 results occurs 9.
              03 result-container.
                04 rparam-name picture x(20).
                04 rparam-value picture x(85).
-           02 filler picture x(76).
+               04 rparam-more picture 9.
+           02 filler picture x(66).
+         01 result-json redefines result.
+           02 json-rcode picture x(2).
+           02 json-text picture x(1022).
          01 result-length binary-long unsigned.
+         01 need-more picture 9.
 
        procedure division 
          using argc, argv, result, result-length 
@@ -44,60 +92,322 @@
              move zero to need-more
            end-if
 
+      *----------------------------------------------------------------
+      * value-offset is optional - older callers, and any call that
+      * just wants the usual per-section listing, leave it unsent.
+      * only trust the bytes if the caller actually sent enough of
+      * them; otherwise the field would just be reading whatever
+      * space-padding follows the meaningful argv bytes on the wire.
+      *----------------------------------------------------------------
+           if argc is less than 84
+             move zero to value-offset
+           end-if
+
+      *----------------------------------------------------------------
+      * output-format is the same kind of optional trailing argument -
+      * older callers never sent it, and blank keeps the classic
+      * fixed-width result layout every existing caller already knows
+      * how to read.
+      *----------------------------------------------------------------
+           if argc is less than 88
+             move spaces to output-format
+           end-if
+           move 9 to page-size
+           if output-format is equal to 'JSON'
+             move 6 to page-size
+           end-if
+
+      *----------------------------------------------------------------
+      * folded to a single case so this always finds the same section
+      * add-section (or add-mkey) created regardless of how the
+      * caller happened to case it - see add-section.cbl.
+      *----------------------------------------------------------------
+           move function upper-case(section-name) to section-name
+
            move section-name to name
            read sections-db record
              invalid key
                move 'bn' to rcode
                move 2 to result-length
-               goback
+               perform finish-response
            end-read
 
-           perform 
-             varying ind 
+           move spaces to skey-padded
+           move skey to skey-padded
+           perform
+             varying ind
                from 1 by 1 until ind is greater than api-keys-count
-             if skey is equal to api-key(ind)
+             call 'const-time-eq' using
+                 by reference skey-padded
+                 by reference api-key(ind)
+               returning keys-equal
+             end-call
+             if keys-equal is equal to 1
                perform get-data
-               goback
+               perform finish-response
              end-if
            end-perform
 
            move 'na' to rcode
-           move 2 to result-length.
+           move 2 to result-length
+           perform finish-response.
 
        get-data.
+           move function current-date(1:8) to last-used-on
+           rewrite ssection
+             invalid key
+               continue
+           end-rewrite
+
            move 'ok' to rcode
            move zero to result-count
-           move 3 to result-length
+           move zero to more
+           move 4 to result-length
+
+      *----------------------------------------------------------------
+      * value-offset greater than zero means the caller already has
+      * the front of one specific param's value (from an earlier call
+      * that came back with rparam-more equal to 1) and wants the
+      * rest of that same value, not the next different param - a
+      * direct keyed read of param-name, not the usual walk.
+      *----------------------------------------------------------------
+           if value-offset is greater than zero
+             perform fetch-value-continuation
+             perform finish-response
+           end-if
 
            move section-name to ssection-name
            move param-name to sparam-name
            perform forever
-             if result-count is equal to 9
-               goback
+             if result-count is equal to page-size
+      *----------------------------------------------------------------
+      * the page is full - peek one record past the last one returned
+      * to tell the caller whether a continuation call (passing back
+      * the last rparam-name as the new param-name) will find more.
+      *----------------------------------------------------------------
+               move zero to more
+               start settings-db
+                 key is greater than composite-key
+                 invalid key
+                   perform finish-response
+               end-start
+               read settings-db record
+                 at end perform finish-response
+               end-read
+               if ssection-name is equal to section-name
+                 move 1 to more
+               end-if
+               perform finish-response
              end-if
 
-             start settings-db 
+             start settings-db
                key is greater than composite-key
                invalid key
-                 goback
+                 perform finish-response
              end-start
 
-             read settings-db record 
-               at end goback 
+             read settings-db record
+               at end perform finish-response
              end-read
              if ssection-name is not equal to section-name
-               goback
+               perform finish-response
+             end-if
+
+      *----------------------------------------------------------------
+      * this record is always the primary (unsuffixed) chunk of the
+      * next param - the walk above never lands mid-chain.
+      *----------------------------------------------------------------
+             move sparam-name to base-param-name
+             move schunk-count to entry-chunk-count
+             if entry-chunk-count is less than 1
+               move 1 to entry-chunk-count
+             end-if
+             if entry-chunk-count is greater than max-chunks
+               move max-chunks to entry-chunk-count
              end-if
+             perform reassemble-current-value
+
+      *----------------------------------------------------------------
+      * reassemble-current-value's own continuation reads leave
+      * composite-key parked on the last chunk it read, not the
+      * primary record just emitted - a continuation key like
+      * "X~01" sorts after an unrelated real param like "X10", so
+      * resuming the walk from there would skip X10 for good. re-
+      * reading the primary here puts the pagination cursor back on
+      * the record the walk actually just emitted, so the next START
+      * GREATER THAN resumes right after this param, not after
+      * whichever chunk happened to be read last.
+      *----------------------------------------------------------------
+             move section-name to ssection-name
+             move base-param-name to sparam-name
+             read settings-db record
+               invalid key
+                 continue
+             end-read
 
              add 1 to result-count end-add
-             move sparam-name to rparam-name(result-count)
-             move sparam-value to rparam-value(result-count)
+             move base-param-name to rparam-name(result-count)
+             move reassembled-value(1:85) to rparam-value(result-count)
+             if total-value-length is greater than 85
+               move 1 to rparam-more(result-count)
+             else
+               move 0 to rparam-more(result-count)
+             end-if
              add function byte-length(result-container(result-count))
                to result-length
              end-add
 
            end-perform.
 
+       fetch-value-continuation.
+           move section-name to ssection-name
+           move param-name to sparam-name
+           read settings-db record
+             invalid key
+               move 'bn' to rcode
+               move 2 to result-length
+               exit paragraph
+           end-read
+
+           move sparam-name to base-param-name
+           move schunk-count to entry-chunk-count
+           if entry-chunk-count is less than 1
+             move 1 to entry-chunk-count
+           end-if
+           if entry-chunk-count is greater than max-chunks
+             move max-chunks to entry-chunk-count
+           end-if
+           perform reassemble-current-value
+
+           add 1 to result-count end-add
+           move base-param-name to rparam-name(result-count)
+           compute remaining-length = total-value-length - value-offset
+           if remaining-length is less than 1
+             move spaces to rparam-value(result-count)
+             move 0 to rparam-more(result-count)
+           else
+             if remaining-length is greater than 85
+               move reassembled-value(value-offset + 1:85)
+                 to rparam-value(result-count)
+               move 1 to rparam-more(result-count)
+             else
+               move spaces to rparam-value(result-count)
+               move reassembled-value(value-offset + 1:remaining-length)
+                 to rparam-value(result-count)
+               move 0 to rparam-more(result-count)
+             end-if
+           end-if
+           add function byte-length(result-container(result-count))
+             to result-length
+           end-add.
+
+      *----------------------------------------------------------------
+      * rebuilds the full logical value for the record already read
+      * into setting-record (base-param-name/entry-chunk-count set by
+      * the caller) into reassembled-value, reading whatever
+      * continuation chunks entry-chunk-count calls for. leaves
+      * composite-key parked on the last physical record it read -
+      * exactly where the caller-side walk in get-data needs it.
+      *----------------------------------------------------------------
+       reassemble-current-value.
+           move spaces to reassembled-value
+           move sparam-value to reassembled-value(1:chunk-width)
+           perform
+             varying chunk-ind from 2 by 1
+               until chunk-ind is greater than entry-chunk-count
+             move base-param-name to chunk-key-name
+             perform build-chunk-key
+             move section-name to ssection-name
+             move chunk-key-name to sparam-name
+             read settings-db record
+               invalid key
+                 exit perform
+             end-read
+             compute reassembled-offset =
+               (chunk-ind - 1) * chunk-width + 1
+             move sparam-value
+               to reassembled-value(reassembled-offset:chunk-width)
+           end-perform
+           compute total-value-length = entry-chunk-count * chunk-width.
+
+      *----------------------------------------------------------------
+      * builds the continuation key "<trimmed-name>~0n" for chunk
+      * chunk-ind into chunk-key-name - see store-setting-value.cbl's
+      * paragraph of the same name, which this mirrors exactly.
+      *----------------------------------------------------------------
+       build-chunk-key.
+           compute chunk-seq-digit = chunk-ind - 1
+           move spaces to chunk-key-built
+           string function trim(chunk-key-name) delimited by size
+               '~0' delimited by size
+               chunk-seq-digit delimited by size
+             into chunk-key-built
+           end-string
+           move chunk-key-built to chunk-key-name.
+
+      *----------------------------------------------------------------
+      * every meaningful exit point in this program routes through
+      * here instead of a bare GOBACK, so JSON output mode gets one
+      * place to re-serialize whatever rcode/result-count/results
+      * were already set before returning to process-request.cbl.
+      *----------------------------------------------------------------
+       finish-response.
+           if output-format is equal to 'JSON'
+             perform build-json-result
+           end-if
+           goback.
+
+      *----------------------------------------------------------------
+      * re-renders the same rcode/result-count/results this call
+      * already built as JSON text into json-text - a redefinition of
+      * the same result buffer the fixed-width layout above wrote
+      * into - rather than a second, parallel code path that builds
+      * the response from scratch.
+      *----------------------------------------------------------------
+       build-json-result.
+           move spaces to json-text
+           move 1 to json-ptr
+           if rcode is equal to 'ok'
+             string '{"section":"' delimited by size
+                 function trim(section-name) delimited by size
+                 '","more":' delimited by size
+                 more delimited by size
+                 ',"settings":[' delimited by size
+               into json-text
+               with pointer json-ptr
+             end-string
+             perform
+               varying json-ind from 1 by 1
+                 until json-ind is greater than result-count
+               if json-ind is greater than 1
+                 string ',' delimited by size
+                   into json-text
+                   with pointer json-ptr
+                 end-string
+               end-if
+               perform append-json-setting-entry
+             end-perform
+             string ']}' delimited by size
+               into json-text
+               with pointer json-ptr
+             end-string
+           else
+             move '{}' to json-text
+             move 3 to json-ptr
+           end-if
+           compute result-length = json-ptr + 1.
+
+       append-json-setting-entry.
+           string '{"name":"' delimited by size
+               function trim(rparam-name(json-ind)) delimited by size
+               '","value":"' delimited by size
+               function trim(rparam-value(json-ind)) delimited by size
+               '","more":' delimited by size
+               rparam-more(json-ind) delimited by size
+               '}' delimited by size
+             into json-text
+             with pointer json-ptr
+           end-string.
 
        end program get-section.
 
