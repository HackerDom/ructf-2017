@@ -0,0 +1,21 @@
+      * sectionrecord.cpy
+      * shared record layout for the sections-db (sections.dat) file.
+      * copied by every program that reads or writes ssection so the
+      * layout never drifts between them.
+      * api-key-added-on/created-on/last-used-on hold a date in
+      * YYYYMMDD form (see function current-date), zero until stamped.
+      * api-keys-count must be described ahead of the api-keys table
+      * it governs the size of, and api-keys itself must be the last
+      * item in the record - an OCCURS DEPENDING ON table can't have
+      * fixed-size items following it.
+         fd sections-db is external.
+         01 ssection.
+           02 name picture x(40).
+           02 api-keys-count picture 99.
+           02 state picture x(40).
+           02 created-on picture 9(8).
+           02 last-used-on picture 9(8).
+           02 api-keys
+               occurs 1 to 30 times depending on api-keys-count.
+             03 api-key picture x(80).
+             03 api-key-added-on picture 9(8).
