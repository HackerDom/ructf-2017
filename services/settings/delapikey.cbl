@@ -0,0 +1,156 @@
+       identification division.
+       program-id. del-apikey.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+
+       data division.
+       file section.
+         copy sectionrecord.
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 ind picture 99.
+         01 found-ind picture 99.
+         01 shift-ind picture 99.
+         01 authorized picture 9.
+         01 audit-cmd-name picture x(11) value 'del-apikey '.
+         01 keys-equal picture 9.
+
+       linkage section.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 section-name picture x(40).
+           02 skey picture x(80).
+           02 targetkey picture x(80).
+           02 filler picture x(813).
+         01 result.
+           02 rcode picture x(2).
+           02 filler picture x(1022).
+         01 result-length binary-long unsigned.
+         01 need-more picture 9.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-del-apikey.
+           if argc is less than 200
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+      *----------------------------------------------------------------
+      * folded to a single case so this always finds the same section
+      * add-section (or add-mkey) created regardless of how the
+      * caller happened to case it - see add-section.cbl.
+      *----------------------------------------------------------------
+           move function upper-case(section-name) to section-name
+
+           move section-name to name
+           read sections-db record
+             invalid key
+               move 'bn' to rcode
+               move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
+               goback
+           end-read
+
+           move zero to authorized
+           perform
+             varying ind
+               from 1 by 1 until ind is greater than api-keys-count
+             call 'const-time-eq' using
+                 by reference skey
+                 by reference api-key(ind)
+               returning keys-equal
+             end-call
+             if keys-equal is equal to 1
+               move 1 to authorized
+             end-if
+           end-perform
+
+           if authorized is equal to zero
+             move 'na' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           move zero to found-ind
+           perform
+             varying ind
+               from 1 by 1 until ind is greater than api-keys-count
+             call 'const-time-eq' using
+                 by reference targetkey
+                 by reference api-key(ind)
+               returning keys-equal
+             end-call
+             if keys-equal is equal to 1
+               move ind to found-ind
+             end-if
+           end-perform
+
+           if found-ind is equal to zero
+             move 'nk' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+      *----------------------------------------------------------------
+      * api-key-occurs 1 to 30 times depending on api-keys-count in
+      * sectionrecord.cpy declares a floor of 1 - a section can never
+      * be left with zero keys, since that would lock every caller
+      * (including this one) out of it for good, so the last remaining
+      * key can only ever be replaced (add-apikey with rotate-mode),
+      * never deleted outright.
+      *----------------------------------------------------------------
+           if api-keys-count is equal to 1
+             move 'mn' to rcode
+             move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
+             goback
+           end-if
+
+           perform
+             varying shift-ind from found-ind by 1
+               until shift-ind is greater than api-keys-count - 1
+             move api-key(shift-ind + 1) to api-key(shift-ind)
+             move api-key-added-on(shift-ind + 1)
+               to api-key-added-on(shift-ind)
+           end-perform
+           move spaces to api-key(api-keys-count)
+           move zero to api-key-added-on(api-keys-count)
+           subtract 1 from api-keys-count end-subtract
+
+           rewrite ssection
+             invalid key
+               move 'fl' to rcode
+               move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
+               goback
+           end-rewrite
+
+           move 'ok' to rcode
+           move 2 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call.
+
+       end program del-apikey.
