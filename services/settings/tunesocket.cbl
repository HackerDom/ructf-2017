@@ -4,10 +4,12 @@
        data division.
        working-storage section.
        01 flags  binary-int.
-       01 is-success picture 9.
 
        77 SOL_SOCKET binary-int value 1.
        77 SO_REUSEADDR binary-int value 2.
+       77 SO_KEEPALIVE binary-int value 9.
+       77 IPPROTO_TCP binary-int value 6.
+       77 TCP_NODELAY binary-int value 1.
        77 YES binary-int value 1.
 
        77 F_GETFL binary-int value 3.
@@ -24,8 +26,17 @@
        linkage section.
        01 fdesc binary-int.
        01 need-abort picture 9.
+      *  set by AF_UNIX callers (see perform-unix-descriptor.cbl and
+      *  start-handling.cbl's add-new-client) - TCP_NODELAY lives at
+      *  IPPROTO_TCP, which isn't a valid setsockopt level for a Unix
+      *  domain socket, so that call is skipped rather than failing
+      *  every local-socket connection.
+       01 is-af-unix picture 9.
+       01 is-success picture 9.
 
-       procedure division using fdesc, need-abort returning is-success.
+       procedure division
+         using fdesc, need-abort, is-af-unix
+         returning is-success.
        start-tune-socket.
            move 1 to is-success
            call 'setsockopt' using
@@ -36,7 +47,7 @@
              by value function length(YES)
            end-call
            if return-code is less than zero
-             call 'logerror' using
+             call 'log-error' using
                by content SETSOCKOPT_ERROR
                by value need-abort
              end-call
@@ -44,6 +55,40 @@
              goback
            end-if
 
+           call 'setsockopt' using
+             by value fdesc
+             by value SOL_SOCKET
+             by value SO_KEEPALIVE
+             by reference YES
+             by value function length(YES)
+           end-call
+           if return-code is less than zero
+             call 'log-error' using
+               by content SETSOCKOPT_ERROR
+               by value need-abort
+             end-call
+             move zero to is-success
+             goback
+           end-if
+
+           if is-af-unix is not equal to 1
+             call 'setsockopt' using
+               by value fdesc
+               by value IPPROTO_TCP
+               by value TCP_NODELAY
+               by reference YES
+               by value function length(YES)
+             end-call
+             if return-code is less than zero
+               call 'log-error' using
+                 by content SETSOCKOPT_ERROR
+                 by value need-abort
+               end-call
+               move zero to is-success
+               goback
+             end-if
+           end-if
+
            call 'fcntl' using
              by value fdesc
              by value F_GETFL
@@ -51,7 +96,7 @@
              returning flags
            end-call
            if return-code is less than zero
-             call 'logerror' using
+             call 'log-error' using
                by content GET_ERROR 
                by value need-abort
              end-call
@@ -71,7 +116,7 @@
              by value flags
            end-call
            if return-code is less than zero
-             call 'logerror' using
+             call 'log-error' using
                by content SET_ERROR
                by value need-abort
              end-call
