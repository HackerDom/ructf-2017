@@ -0,0 +1,21 @@
+      * settingrecord.cpy
+      * shared record layout for the settings-db (settings.dat) file.
+      * copied by every program that reads or writes setting-record so
+      * the layout never drifts between them.
+      *
+      * schunk-count lets one logical value span more than one
+      * physical record: on the primary record (the one keyed by the
+      * plain, unsuffixed sparam-name) it holds the total number of
+      * physical chunks the value was split across; it is unused
+      * (left zero) on the continuation records that hold chunks 2
+      * and up, which are keyed by sparam-name with a "~0n" sequence
+      * suffix appended. store-setting-value.cbl is the only place
+      * that writes or reconciles chunk records; get-section.cbl is
+      * the only place that reassembles them back into one value.
+         fd settings-db is external.
+         01 setting-record.
+           02 composite-key.
+             03 ssection-name picture x(40).
+             03 sparam-name picture x(40).
+           02 schunk-count picture 9(2).
+           02 sparam-value picture x(87).
