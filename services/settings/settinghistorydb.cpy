@@ -0,0 +1,14 @@
+      * settinghistorydb.cpy
+      * shared file-control entry for the setting-history-db
+      * (setting-history.dat) indexed file. copied by every program
+      * that reads or writes a history record so the file-name/key
+      * never drifts between them. the actual path lives in
+      * setting-history-dat-path (serverconfig.cpy), set once at
+      * start-up from the service's config file.
+         select optional setting-history-db assign to external
+             setting-history-dat-path
+           organization is indexed
+           access mode is dynamic
+           record key is history-key
+           lock mode is automatic
+           sharing with all other.
