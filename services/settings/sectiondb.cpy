@@ -0,0 +1,22 @@
+      * sectiondb.cpy
+      * shared file-control entry for the sections-db (sections.dat)
+      * indexed file. copied by every program that reads or writes a
+      * section record so the file-name/key never drifts between them.
+      * the actual path lives in sections-dat-path (serverconfig.cpy),
+      * set once at start-up from the service's config file.
+      * section-status-1/section-status-2 report the outcome of every
+      * I/O statement against sections-db, including explicit record
+      * locks taken with READ ... WITH LOCK; '9'/'08' is the standard
+      * extended status for "record already locked by another run
+      * unit" (see fix-section.cbl's retry/backoff around it). every
+      * program copying this file-control entry must declare both
+      * items, picture x and picture xx respectively, in its own
+      * working-storage section.
+         select optional sections-db assign to external
+             sections-dat-path
+           organization is indexed
+           access mode is dynamic
+           record key is name
+           lock mode is automatic
+           file status is section-status-1 section-status-2
+           sharing with all other.
