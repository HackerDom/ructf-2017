@@ -0,0 +1,257 @@
+       identification division.
+       program-id. growth-report.
+
+      * standalone batch job - run outside the socket listener, not
+      * through process-request, meant to be scheduled nightly
+      * alongside reconcile-sections.cbl. walks sections-db end to end
+      * the way all-section.cbl does, totaling sections and the
+      * api-keys issued against them, then walks settings-db end to
+      * end the way get-section's get-data paragraph does, totaling
+      * logical settings rows (a chained value's continuation chunks -
+      * see settingrecord.cpy - are skipped, since they're not a
+      * setting of their own). the previous run's totals are kept in a
+      * small history file next to sections.dat/settings.dat, so each
+      * run can report the delta since the last one instead of just a
+      * point-in-time count. usage:
+      *   growth-report
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+         copy settingdb.
+
+         select optional history-file assign to external
+             growth-history-path
+           organization is line sequential
+           file status is history-status-1.
+
+       data division.
+       file section.
+         copy sectionrecord.
+         copy settingrecord.
+
+       fd history-file.
+       01 history-record.
+         02 hist-date picture 9(8).
+         02 hist-section-count picture 9(9).
+         02 hist-apikey-count picture 9(9).
+         02 hist-setting-count picture 9(9).
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+       01 port-binary binary-short unsigned.
+       01 config-bind-address picture x(64).
+       01 config-data-dir picture x(128).
+       01 trimmed-data-dir picture x(128).
+       01 config-backlog binary-char unsigned.
+       01 config-pool-size binary-long unsigned.
+       01 config-buf-size binary-long unsigned.
+       01 config-idle-timeout binary-long unsigned.
+       01 config-master-key picture x(80).
+       01 config-max-per-ip binary-long unsigned.
+       01 config-unix-socket-path picture x(108).
+       01 config-tls-cert-path picture x(128).
+       01 config-tls-key-path picture x(128).
+       01 config-backup-dir picture x(128).
+       01 config-backup-window-start binary-long unsigned.
+       01 config-backup-window-end binary-long unsigned.
+       01 config-backup-generations binary-long unsigned.
+       01 config-instance picture x(16).
+       01 instance-suffix picture x(17).
+
+       01 growth-history-path picture x(255).
+       01 history-status-1 picture xx.
+       01 have-prior-run picture 9 value 0.
+       01 prior-date picture 9(8) value 0.
+       01 prior-section-count binary-long unsigned value 0.
+       01 prior-apikey-count binary-long unsigned value 0.
+       01 prior-setting-count binary-long unsigned value 0.
+
+       01 total-section-count binary-long unsigned value 0.
+       01 total-apikey-count binary-long unsigned value 0.
+       01 total-setting-count binary-long unsigned value 0.
+
+       01 section-delta binary-long.
+       01 apikey-delta binary-long.
+       01 setting-delta binary-long.
+
+       01 today picture 9(8).
+       01 current-date-time picture x(21).
+       01 current-date-time-fields redefines current-date-time.
+         03 cdt-yyyymmdd picture 9(8).
+         03 filler picture x(13).
+
+       procedure division.
+       start-growth-report.
+           call 'read-config' using
+             by reference port-binary
+             by reference config-bind-address
+             by reference config-data-dir
+             by reference config-backlog
+             by reference config-pool-size
+             by reference config-buf-size
+             by reference config-idle-timeout
+             by reference log-max-lines
+             by reference config-master-key
+             by reference config-max-per-ip
+             by reference config-unix-socket-path
+             by reference config-tls-cert-path
+             by reference config-tls-key-path
+             by reference config-backup-dir
+             by reference config-backup-window-start
+             by reference config-backup-window-end
+             by reference config-backup-generations
+             by reference config-instance
+           end-call
+
+           move function trim(config-data-dir) to trimmed-data-dir
+           move spaces to instance-suffix
+           if config-instance is not equal to spaces
+             string '-' delimited by size
+                 function trim(config-instance) delimited by size
+               into instance-suffix
+             end-string
+           end-if
+           move spaces to sections-dat-path
+           move spaces to settings-dat-path
+           move spaces to growth-history-path
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'sections' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into sections-dat-path
+           end-string
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'settings' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into settings-dat-path
+           end-string
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'growth-history' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into growth-history-path
+           end-string
+
+           move function current-date to current-date-time
+           move cdt-yyyymmdd to today
+
+           perform load-prior-run
+
+           open input sections-db
+           open input settings-db
+           perform count-sections
+           perform count-settings
+           close sections-db
+           close settings-db
+
+           perform show-report
+           perform save-current-run
+
+           goback.
+
+      *----------------------------------------------------------------
+      * the history file holds exactly one record - the last run's
+      * totals. no file, or an empty one, just means there's nothing
+      * to compare against yet.
+      *----------------------------------------------------------------
+       load-prior-run.
+           move 0 to have-prior-run
+           open input history-file
+           if history-status-1 is equal to '00'
+             read history-file
+               at end continue
+               not at end
+                 move 1 to have-prior-run
+                 move hist-date to prior-date
+                 move hist-section-count to prior-section-count
+                 move hist-apikey-count to prior-apikey-count
+                 move hist-setting-count to prior-setting-count
+             end-read
+             close history-file
+           end-if.
+
+       save-current-run.
+           open output history-file
+           move today to hist-date
+           move total-section-count to hist-section-count
+           move total-apikey-count to hist-apikey-count
+           move total-setting-count to hist-setting-count
+           write history-record
+           close history-file.
+
+      *----------------------------------------------------------------
+      * walk sections-db end to end the way all-section.cbl does,
+      * totaling sections and the api-keys issued against them.
+      *----------------------------------------------------------------
+       count-sections.
+           move low-values to name
+           perform forever
+             start sections-db
+               key is greater than name
+               invalid key
+                 exit paragraph
+             end-start
+
+             read sections-db record
+               at end exit paragraph
+             end-read
+
+             add 1 to total-section-count end-add
+             add api-keys-count to total-apikey-count end-add
+           end-perform.
+
+      *----------------------------------------------------------------
+      * walk settings-db end to end the way get-section's get-data
+      * paragraph walks a section's settings, but across every
+      * section at once. schunk-count is only ever populated on the
+      * primary (unsuffixed) chunk of a chained value - see
+      * settingrecord.cpy - so counting only records where it's
+      * greater than zero counts logical settings, not raw chunks.
+      *----------------------------------------------------------------
+       count-settings.
+           move low-values to composite-key
+           perform forever
+             start settings-db
+               key is greater than composite-key
+               invalid key
+                 exit paragraph
+             end-start
+
+             read settings-db record
+               at end exit paragraph
+             end-read
+
+             if schunk-count is greater than zero
+               add 1 to total-setting-count end-add
+             end-if
+           end-perform.
+
+       show-report.
+           display 'growth-report: ' today end-display
+           display '  sections: ' total-section-count end-display
+           display '  api-keys: ' total-apikey-count end-display
+           display '  settings: ' total-setting-count end-display
+
+           if have-prior-run is equal to 0
+             display '  (no prior run to compare against)' end-display
+           else
+             compute section-delta =
+               total-section-count - prior-section-count
+             compute apikey-delta =
+               total-apikey-count - prior-apikey-count
+             compute setting-delta =
+               total-setting-count - prior-setting-count
+             display '  since ' prior-date ': sections '
+               section-delta ', api-keys ' apikey-delta
+               ', settings ' setting-delta end-display
+           end-if.
+
+       end program growth-report.
