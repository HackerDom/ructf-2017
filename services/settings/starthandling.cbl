@@ -3,27 +3,89 @@
 
        data division.
        working-storage section.
+         copy statscounters.
+         copy shutdownflag.
+         copy tlscontext.
        01 fdesc binary-int.
        01 event binary-int.
+       01 listener-closed picture 9.
+       01 shutdown-complete picture 9.
+       01 pool-drained picture 9.
 
        01 peer-descriptor binary-int.
+      * IPv6 support: widened to the size of a sockaddr_in6 (28 bytes)
+      * so accept() can populate an IPv6 peer address without
+      * truncating it; the v4 view below still lines up at the same
+      * offsets as before.
        01 peer-address.
          03 peer-family binary-short unsigned.
          03 peer-port binary-short unsigned.
          03 peer-ip-address binary-int unsigned.
-         03 filler picture x(8) value low-values.
+         03 filler picture x(20) value low-values.
+       01 peer-address-v6 redefines peer-address.
+         03 peer-family-v6 binary-short unsigned.
+         03 peer-port-v6 binary-short unsigned.
+         03 peer-flowinfo-v6 binary-long unsigned.
+         03 peer-ip6-address picture x(16).
+         03 peer-scope-id-v6 binary-long unsigned.
+      * lets the per-source-IP cap below fold the full 16-byte v6
+      * address down to the same 4-byte width peer-ip already stores,
+      * instead of colliding every IPv6 client on peer-flowinfo-v6
+      * (typically zero) the way reading peer-ip-address unconditionally
+      * would.
+       01 peer-address-v6-hash redefines peer-address.
+         03 filler picture x(8).
+         03 peer-ip6-word binary-int unsigned occurs 4 times.
        01 peer-address-length binary-short unsigned.
+       77 AF_INET6 binary-short unsigned value 10.
+       01 peer-ip-key binary-int unsigned.
+       01 v6-word-ind binary-long unsigned.
+
+       01 active-pool-size binary-long unsigned value 1024.
+       01 active-buf-size binary-long unsigned value 65536.
+       01 idle-timeout-seconds binary-long unsigned value 300.
+      * per-source-IP concurrent-connection cap, configurable, enforced
+      * in add-new-client against peer-ip recorded below.
+       01 active-max-per-ip binary-long unsigned value 64.
+       01 peer-connection-count binary-long unsigned.
+       01 peer-is-af-unix picture 9.
+       01 tls-ssl-handle usage pointer.
+       01 tls-active-accepted picture 9.
 
        01 buffers-pool.
-         02 buffers occurs 1024 times indexed by buffer-number.
+         02 buffers
+             occurs 1 to 1024 times depending on active-pool-size
+             indexed by buffer-number.
            03 buffer picture x(65536).
            03 buffer-length binary-long unsigned.
            03 buffer-sended binary-long unsigned.
            03 socket binary-int value -1.
+           03 peer-ip binary-int unsigned.
+           03 last-activity binary-long unsigned.
+      *    set for a connection accepted off the TCP listener while
+      *    perform-tls-context.cbl loaded a certificate/key at start-
+      *    up (see tls-enabled, tlscontext.cpy) - recv/send switch to
+      *    SSL_read/SSL_write against tls-handle for that slot instead
+      *    of the plain socket calls every other connection still
+      *    uses.
+           03 tls-active picture 9 value 0.
+           03 tls-handle usage pointer.
 
        01 flag binary-int unsigned.
        01 need-close picture 9.
 
+       01 now-epoch-seconds binary-long unsigned.
+       01 current-date-time picture x(21).
+       01 current-date-time-fields redefines current-date-time.
+         03 cdt-yyyymmdd picture 9(8).
+         03 cdt-hh picture 99.
+         03 cdt-mi picture 99.
+         03 cdt-ss picture 99.
+         03 filler picture x(7).
+
+       01 events-since-sweep binary-long unsigned value 0.
+       77 sweep-interval-events binary-long unsigned value 64.
+
        77 MSG_NOSIGNAL binary-int value 16384.
 
        77 ADD_POLL_ERROR picture x(64) value 
@@ -32,6 +94,8 @@
                                           "server call 'accept' failed".
        77 RECV_ERROR picture x(64) value "server call 'recv' failed".
        77 SEND_ERROR picture x(64) value "server call 'send' failed".
+       77 SSL_RECV_ERROR picture x(64) value "SSL_read failed".
+       77 SSL_SEND_ERROR picture x(64) value "SSL_write failed".
 
        77 NL picture x value x'0a'.
 
@@ -40,18 +104,139 @@
 
        linkage section.
        01 server-descriptor binary-int.
+      *  set to -1 by perform-unix-descriptor.cbl when no local
+      *  socket path is configured - treated the same as "no second
+      *  listener" everywhere below.
+       01 unix-server-descriptor binary-int.
+       01 pool-size binary-long unsigned.
+       01 buf-size binary-long unsigned.
+       01 idle-timeout binary-long unsigned.
+       01 max-per-ip binary-long unsigned.
 
-       procedure division using server-descriptor.
+       procedure division
+         using server-descriptor, unix-server-descriptor, pool-size,
+           buf-size, idle-timeout, max-per-ip.
        start-handling.
-           perform process-event forever.
+           move pool-size to active-pool-size
+           if active-pool-size is less than 1
+             move 1 to active-pool-size
+           end-if
+           if active-pool-size is greater than 1024
+             move 1024 to active-pool-size
+           end-if
+
+           move buf-size to active-buf-size
+           if active-buf-size is less than 1
+             move 1 to active-buf-size
+           end-if
+           if active-buf-size is greater than 65536
+             move 65536 to active-buf-size
+           end-if
+
+           move idle-timeout to idle-timeout-seconds
+           if idle-timeout-seconds is less than 1
+             move 300 to idle-timeout-seconds
+           end-if
+
+           move max-per-ip to active-max-per-ip
+           if active-max-per-ip is less than 1
+             move 1 to active-max-per-ip
+           end-if
+
+      *----------------------------------------------------------------
+      * shutdown-requested is set by the admin-gated shutdown command
+      * (see shutdown.cbl / process-request.cbl); once it flips on,
+      * the listening socket is dropped from the poll set exactly once
+      * so no further connections are accepted, but process-event
+      * keeps running so whatever's already in the buffers-pool can
+      * finish its recv/send, right down to the shutdown command's own
+      * response. once every buffer has drained, this paragraph falls
+      * through and the program exits cleanly instead of looping
+      * forever or requiring the OS process to be killed outright.
+      *----------------------------------------------------------------
+           move 0 to listener-closed
+           move 0 to shutdown-complete
+           perform
+             until shutdown-complete is equal to 1
+             perform process-event
+             if shutdown-requested is equal to 1
+               if listener-closed is equal to zero
+                 call 'removeRead' using
+                   by value server-descriptor
+                 end-call
+                 if unix-server-descriptor is not equal to -1
+                   call 'removeRead' using
+                     by value unix-server-descriptor
+                   end-call
+                 end-if
+                 move 1 to listener-closed
+               end-if
+               perform check-pool-drained
+               if pool-drained is equal to 1
+                 move 1 to shutdown-complete
+               end-if
+             end-if
+           end-perform.
+
+       compute-now-epoch.
+           move function current-date to current-date-time
+           compute now-epoch-seconds =
+             function integer-of-date(cdt-yyyymmdd) * 86400
+             + (cdt-hh * 3600) + (cdt-mi * 60) + cdt-ss
+           end-compute.
+
+       idle-sweep.
+           move 0 to events-since-sweep
+           perform compute-now-epoch
+           perform
+             varying buffer-number from 1 by 1
+               until buffer-number is greater than active-pool-size
+             if socket(buffer-number) is not equal to -1
+               if now-epoch-seconds - last-activity(buffer-number)
+                   is greater than idle-timeout-seconds
+                 move socket(buffer-number) to fdesc
+                 add 1 to stats-idle-closes end-add
+                 perform close-connection
+               end-if
+             end-if
+           end-perform
+
+      *----------------------------------------------------------------
+      * checkpoint whatever's still mid-request on the same interval
+      * this sweep already runs on, so a restart has, at worst, one
+      * sweep interval's worth of staleness in the recovery file
+      * rather than nothing at all.
+      *----------------------------------------------------------------
+           call 'save-recovery' using
+             by reference active-pool-size
+             by reference buffers-pool
+           end-call.
+
+       check-pool-drained.
+           move 1 to pool-drained
+           perform
+             varying buffer-number from 1 by 1
+               until buffer-number is greater than active-pool-size
+             if socket(buffer-number) is not equal to -1
+               move 0 to pool-drained
+             end-if
+           end-perform.
 
        process-event.
            call 'getEvent' using
              by reference fdesc
              by reference event
            end-call
+           add 1 to events-since-sweep end-add
+           if events-since-sweep is greater than or equal to
+               sweep-interval-events
+             perform idle-sweep
+           end-if
            if fdesc is equal to server-descriptor
-             perform add-new-client
+               or fdesc is equal to unix-server-descriptor
+             if shutdown-requested is not equal to 1
+               perform add-new-client
+             end-if
              exit paragraph
            end-if.
            call 'and' using
@@ -61,6 +246,7 @@
            end-call
       D    display 'event and POLLIN = ' flag end-display
            if flag is equal to POLLIN
+             add 1 to stats-recv-events end-add
              perform recv
              exit paragraph
            end-if
@@ -71,6 +257,7 @@
            end-call
       D    display 'event and POLLOUT = ' flag end-display
            if flag is equal to POLLOUT
+             add 1 to stats-send-events end-add
              perform send
              exit paragraph
            end-if
@@ -79,10 +266,21 @@
 
 
        add-new-client.
+      *----------------------------------------------------------------
+      * fdesc, not server-descriptor, is which listener actually had
+      * the poll event - accept() has to be called against that one
+      * specifically once a Unix-domain listener can be present
+      * alongside the TCP one.
+      *----------------------------------------------------------------
+           if fdesc is equal to unix-server-descriptor
+             move 1 to peer-is-af-unix
+           else
+             move 0 to peer-is-af-unix
+           end-if
            perform forever
              move function length(peer-address) to peer-address-length
              call 'accept' using
-               by value server-descriptor
+               by value fdesc
                by reference peer-address
                by reference peer-address-length
                giving peer-descriptor
@@ -95,53 +293,161 @@
                exit perform
              end-if
 
-             call 'tune-socket' using
-               by reference peer-descriptor
-             end-call
+             if peer-family is equal to AF_INET6
+               move zero to peer-ip-key
+               perform
+                 varying v6-word-ind from 1 by 1
+                   until v6-word-ind is greater than 4
+                 add peer-ip6-word(v6-word-ind) to peer-ip-key
+                 end-add
+               end-perform
+             else
+               move peer-ip-address to peer-ip-key
+             end-if
 
-             call 'addRead' using
-               by value peer-descriptor
-             end-call
-             if return-code is less than zero
-               call 'log-error' using
-                 by content ADD_POLL_ERROR
+      *----------------------------------------------------------------
+      * per-source-IP concurrent-connection cap: reject rather than
+      * silently accept once this peer already holds active-max-per-ip
+      * concurrent slots in the buffers-pool, so one misbehaving
+      * client can't starve everyone else out of the fixed-size pool.
+      *----------------------------------------------------------------
+             perform count-connections-from-peer
+             if peer-connection-count is greater than
+                 or equal to active-max-per-ip
+               add 1 to stats-throttled-connections end-add
+               call 'close' using
+                 by value peer-descriptor
+               end-call
+             else
+               call 'tune-socket' using
+                 by reference peer-descriptor
                  by content 0
+                 by content peer-is-af-unix
+               end-call
+               add 1 to stats-connections-accepted end-add
+
+      *----------------------------------------------------------------
+      * a TLS-enabled listener terminates the handshake right here,
+      * synchronously, before the connection is ever registered with
+      * the poll loop below - see tls-handshake.cbl. the Unix-domain
+      * listener is never wrapped in TLS; it's a same-host-only
+      * channel offered specifically to avoid that overhead.
+      *----------------------------------------------------------------
+               move 0 to tls-active-accepted
+               set tls-ssl-handle to null
+               if tls-enabled is equal to 1
+                   and peer-is-af-unix is equal to 0
+                 call 'tls-handshake' using
+                     by value tls-ssl-ctx
+                     by value peer-descriptor
+                   returning tls-ssl-handle
+                 end-call
+                 if tls-ssl-handle is equal to null
+                   call 'close' using
+                     by value peer-descriptor
+                   end-call
+                   exit perform cycle
+                 end-if
+                 move 1 to tls-active-accepted
+               end-if
+
+               perform reserve-buffer-slot
+
+               call 'addRead' using
+                 by value peer-descriptor
                end-call
+               if return-code is less than zero
+                 call 'log-error' using
+                   by content ADD_POLL_ERROR
+                   by content 0
+                 end-call
+               end-if
+
+      D        display 'new connection from '
+      D          peer-ip-address ':' peer-port end-display
              end-if
 
-      D      display 'new connection from ' 
-      D        peer-ip-address ':' peer-port end-display
+           end-perform.
 
+       count-connections-from-peer.
+           move 0 to peer-connection-count
+           perform
+             varying buffer-number from 1 by 1
+               until buffer-number is greater than active-pool-size
+             if socket(buffer-number) is not equal to -1
+                 and peer-ip(buffer-number) is equal to peer-ip-key
+               add 1 to peer-connection-count end-add
+             end-if
            end-perform.
 
+       reserve-buffer-slot.
+           perform compute-now-epoch
+           set buffer-number to 1
+           search buffers
+             at end
+               if tls-active-accepted is equal to 1
+                 call 'SSL_free' using
+                   by value tls-ssl-handle
+                 end-call
+               end-if
+               call 'close' using
+                 by value peer-descriptor
+               end-call
+             when socket(buffer-number) is equal to -1
+               set socket(buffer-number) to peer-descriptor
+               move 0 to buffer-length(buffer-number)
+               move 0 to buffer-sended(buffer-number)
+               move peer-ip-key to peer-ip(buffer-number)
+               move now-epoch-seconds to last-activity(buffer-number)
+               move tls-active-accepted to tls-active(buffer-number)
+               set tls-handle(buffer-number) to tls-ssl-handle
+           end-search.
+
        recv.
       D    display 'recv fdesc:' fdesc end-display
-           call 'removeRead' using 
+           call 'removeRead' using
              by value fdesc
            end-call
            set buffer-number to 1
-           search buffers 
-             when socket(buffer-number) is equal to -1
+           search buffers
+             when socket(buffer-number) is equal to fdesc
              perform recv-to-buffer
            end-search.
 
 
        recv-to-buffer.
            move spaces to buffer(buffer-number)
-      D    display 'buffer num: ' buffer-number ' buffer size: ' 
-      D      function length(buffer(buffer-number)) end-display
-           call 'recv' using 
-             by value fdesc
-             by reference buffer(buffer-number)
-             by value function length(buffer(buffer-number))
-             by value 0
-           end-call
+           perform compute-now-epoch
+           move now-epoch-seconds to last-activity(buffer-number)
+      D    display 'buffer num: ' buffer-number ' buffer size: '
+      D      active-buf-size end-display
+           if tls-active(buffer-number) is equal to 1
+             call 'SSL_read' using
+               by value tls-handle(buffer-number)
+               by reference buffer(buffer-number)
+               by value active-buf-size
+             end-call
+           else
+             call 'recv' using
+               by value fdesc
+               by reference buffer(buffer-number)
+               by value active-buf-size
+               by value 0
+             end-call
+           end-if
            evaluate return-code
              when -1
-               call 'log-error-nonblock' using
-                 by content RECV_ERROR
-                 returning need-close
-               end-call
+               if tls-active(buffer-number) is equal to 1
+                 call 'log-error-nonblock' using
+                   by content SSL_RECV_ERROR
+                   returning need-close
+                 end-call
+               else
+                 call 'log-error-nonblock' using
+                   by content RECV_ERROR
+                   returning need-close
+                 end-call
+               end-if
                if need-close is greater than zero
                  perform close-connection
                end-if
@@ -151,6 +457,7 @@
                set buffer-length(buffer-number) to return-code
                set socket(buffer-number) to fdesc
                set buffer-sended(buffer-number) to 1
+               add return-code to stats-bytes-received end-add
            end-evaluate
            if buffer-length(buffer-number) is less than or equal to zero
              call 'addRead' using
@@ -174,26 +481,49 @@
 
 
        send-buffer.
-      D    display 'buffer num: ' buffer-number ' buffer size: ' 
+           perform compute-now-epoch
+           move now-epoch-seconds to last-activity(buffer-number)
+      D    display 'buffer num: ' buffer-number ' buffer size: '
       D      buffer-length(buffer-number) end-display
-           call 'send' using
-             by value fdesc
-             by reference 
-               buffer(buffer-number)(
-                 buffer-sended(buffer-number)
-                   :buffer-length(buffer-number)
-               )
-             by value buffer-length(buffer-number)
-             by value MSG_NOSIGNAL
-           end-call
-           if return-code is equal to -1
-             call 'log-error-nonblock' using
-               by content SEND_ERROR
-               returning need-close
+           if tls-active(buffer-number) is equal to 1
+             call 'SSL_write' using
+               by value tls-handle(buffer-number)
+               by reference
+                 buffer(buffer-number)(
+                   buffer-sended(buffer-number)
+                     :buffer-length(buffer-number)
+                 )
+               by value buffer-length(buffer-number)
              end-call
+           else
+             call 'send' using
+               by value fdesc
+               by reference
+                 buffer(buffer-number)(
+                   buffer-sended(buffer-number)
+                     :buffer-length(buffer-number)
+                 )
+               by value buffer-length(buffer-number)
+               by value MSG_NOSIGNAL
+             end-call
+           end-if
+           if return-code is equal to -1
+             if tls-active(buffer-number) is equal to 1
+               call 'log-error-nonblock' using
+                 by content SSL_SEND_ERROR
+                 returning need-close
+               end-call
+             else
+               call 'log-error-nonblock' using
+                 by content SEND_ERROR
+                 returning need-close
+               end-call
+             end-if
              if need-close is greater than zero
                perform close-connection
              end-if
+           else
+             add return-code to stats-bytes-sent end-add
            end-if
            add return-code to buffer-sended(buffer-number) end-add
            subtract 
@@ -212,6 +542,12 @@
            end-if.
 
        close-connection.
+           if tls-active(buffer-number) is equal to 1
+             call 'SSL_free' using
+               by value tls-handle(buffer-number)
+             end-call
+             move 0 to tls-active(buffer-number)
+           end-if
            set socket(buffer-number) to -1
            call 'close' using
              by value fdesc
