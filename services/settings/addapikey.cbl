@@ -11,8 +11,12 @@
          copy sectionrecord.
 
        working-storage section.
-         01 need-more picture 9.
-         01 ind picture 9.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+         01 ind picture 99.
+         01 audit-cmd-name picture x(11) value 'add-apikey '.
+         01 keys-equal picture 9.
 
        linkage section.
          01 argc binary-long unsigned.
@@ -20,57 +24,103 @@
            02 section-name picture x(40).
            02 oldkey picture x(80).
            02 newkey picture x(80).
-           02 filler picture x(813).
+      *    mode is 'A' (or space) to append newkey as a new slot, the
+      *    long-standing default, or 'R' to rotate: overwrite oldkey's
+      *    own slot with newkey in place instead of consuming a new
+      *    one.
+           02 rotate-mode picture x.
+             88 rotate-in-place value 'R'.
+           02 filler picture x(812).
          01 result.
            02 rcode picture x(2).
            02 filler picture x(1022).
          01 result-length binary-long unsigned.
+         01 need-more picture 9.
 
-       procedure division 
-         using argc, argv, result, result-length 
+       procedure division
+         using argc, argv, result, result-length
          returning need-more.
        start-api--key.
-           if argc is less than 200
+           if argc is less than 201
              move 1 to need-more
              goback
            else
              move zero to need-more
            end-if
 
+      *----------------------------------------------------------------
+      * section-name is folded to a single case before it ever touches
+      * the sections-db key so 'Billing' and 'billing' land on the
+      * same record instead of silently becoming two sections (see
+      * add-section.cbl, where the key is folded the same way at
+      * creation time).
+      *----------------------------------------------------------------
+           move function upper-case(section-name) to section-name
+
            move section-name to name
            read sections-db record
              invalid key
                move 'bn' to rcode
                move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
                goback
            end-read
 
-           if api-keys-count is equal to 9
+           if not rotate-in-place and api-keys-count is equal to 30
              move 'mk' to rcode
              move 2 to result-length
+             call 'audit-log' using
+               by reference section-name, audit-cmd-name, rcode
+             end-call
              goback
            end-if
-        
-           perform 
-             varying ind 
+
+           perform
+             varying ind
                from 1 by 1 until ind is greater than api-keys-count
-             if oldkey is equal to api-key(ind)
-               add 1 to api-keys-count end-add
-               move newkey to api-key(api-keys-count)
-               rewrite ssection
-                 invalid key
-                   move 'fl' to rcode
-                   move 2 to result-length
-                   goback
-               end-rewrite
-               move 'ok' to rcode
-               move 2 to result-length
+             call 'const-time-eq' using
+                 by reference oldkey
+                 by reference api-key(ind)
+               returning keys-equal
+             end-call
+             if keys-equal is equal to 1
+               perform update-section
                goback
              end-if
            end-perform
 
            move 'na' to rcode
-           move 2 to result-length.
+           move 2 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call
+           goback.
 
        update-section.
+           if rotate-in-place
+             move newkey to api-key(ind)
+             move function current-date(1:8) to api-key-added-on(ind)
+           else
+             add 1 to api-keys-count end-add
+             move newkey to api-key(api-keys-count)
+             move function current-date(1:8)
+               to api-key-added-on(api-keys-count)
+           end-if
+           rewrite ssection
+             invalid key
+               move 'fl' to rcode
+               move 2 to result-length
+               call 'audit-log' using
+                 by reference section-name, audit-cmd-name, rcode
+               end-call
+               goback
+           end-rewrite
+           move 'ok' to rcode
+           move 2 to result-length
+           call 'audit-log' using
+             by reference section-name, audit-cmd-name, rcode
+           end-call.
+
        end program add-apikey.
