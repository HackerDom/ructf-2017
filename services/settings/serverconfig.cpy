@@ -0,0 +1,18 @@
+      * serverconfig.cpy
+      * shared runtime configuration for the settings service. settings
+      * populates these from read-config once at start-up; they are
+      * declared external so every program that assigns the sections-db
+      * or settings-db files picks up the same paths without having
+      * them compiled in as literals.
+       01 sections-dat-path picture x(255) is external.
+       01 settings-dat-path picture x(255) is external.
+       01 setting-history-dat-path picture x(255) is external.
+       01 audit-log-path picture x(255) is external.
+       01 server-log-path picture x(255) is external.
+       01 recovery-file-path picture x(255) is external.
+       01 log-max-lines binary-long unsigned is external.
+      * admin-master-key is the shared secret that authenticates the
+      * add-mkey/list-mkey/del-mkey admin commands (see addmkey.cbl);
+      * spaces means no master key is configured, so those commands
+      * refuse every request rather than matching blank against blank.
+       01 admin-master-key picture x(80) is external.
