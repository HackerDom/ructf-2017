@@ -0,0 +1,274 @@
+       identification division.
+       program-id. backup-data-files.
+
+      * standalone batch job - run outside the socket listener,
+      * scheduled the way reconcile-sections.cbl/growth-report.cbl
+      * are, to take a point-in-time copy of sections.dat,
+      * settings.dat and setting-history.dat. only runs inside the
+      * configured overnight window (BACKUPWINSTART/BACKUPWINEND in
+      * settings.cfg - see read-config.cbl) unless told FORCE, so an
+      * operator can schedule it hourly and trust it to sit quiet
+      * except during the one window it's meant for. keeps
+      * BACKUPGENS prior generations per file, numbered .1 (newest)
+      * through .N (oldest), the same way write-log.cbl keeps a
+      * single rotated '.1' generation of server.log. usage:
+      *   backup-data-files [FORCE]
+
+       environment division.
+       input-output section.
+       file-control.
+         select optional backup-log-file assign to external
+             backup-log-path
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd backup-log-file.
+       01 backup-log-line picture x(128).
+
+       working-storage section.
+         copy serverconfig.
+       01 port-binary binary-short unsigned.
+       01 config-bind-address picture x(64).
+       01 config-data-dir picture x(128).
+       01 trimmed-data-dir picture x(128).
+       01 config-backlog binary-char unsigned.
+       01 config-pool-size binary-long unsigned.
+       01 config-buf-size binary-long unsigned.
+       01 config-idle-timeout binary-long unsigned.
+       01 config-master-key picture x(80).
+       01 config-max-per-ip binary-long unsigned.
+       01 config-unix-socket-path picture x(108).
+       01 config-tls-cert-path picture x(128).
+       01 config-tls-key-path picture x(128).
+       01 config-backup-dir picture x(128).
+       01 config-backup-window-start binary-long unsigned.
+       01 config-backup-window-end binary-long unsigned.
+       01 config-backup-generations binary-long unsigned.
+       01 config-instance picture x(16).
+       01 instance-suffix picture x(17).
+
+       01 backup-log-path picture x(255).
+       01 backup-dir-path picture x(255).
+       01 arg-force picture x(10).
+
+       01 current-date-time picture x(21).
+       01 current-date-time-fields redefines current-date-time.
+         03 cdt-yyyymmdd picture 9(8).
+         03 cdt-hhmmss picture 9(6).
+         03 filler picture x(7).
+       01 current-hhmm picture 9(4).
+
+       01 in-window picture 9.
+       01 overall-ok picture 9 value 1.
+
+      *  scratch fields used to build one file's rotated generation
+      *  path at a time - see rotate-and-copy-file.
+       01 rot-live-path picture x(255).
+       01 rot-base-name picture x(24).
+       01 rot-gen-digits picture 99.
+       01 rot-shift-ind picture 99.
+       01 rot-dest-path picture x(255).
+       01 rot-src-path picture x(255).
+       01 rot-copy-rc binary-long.
+
+       procedure division.
+       start-backup-data-files.
+           move spaces to arg-force
+           accept arg-force from argument-value
+           move function upper-case(arg-force) to arg-force
+
+           call 'read-config' using
+             by reference port-binary
+             by reference config-bind-address
+             by reference config-data-dir
+             by reference config-backlog
+             by reference config-pool-size
+             by reference config-buf-size
+             by reference config-idle-timeout
+             by reference log-max-lines
+             by reference config-master-key
+             by reference config-max-per-ip
+             by reference config-unix-socket-path
+             by reference config-tls-cert-path
+             by reference config-tls-key-path
+             by reference config-backup-dir
+             by reference config-backup-window-start
+             by reference config-backup-window-end
+             by reference config-backup-generations
+             by reference config-instance
+           end-call
+
+           move function trim(config-data-dir) to trimmed-data-dir
+           move spaces to instance-suffix
+           if config-instance is not equal to spaces
+             string '-' delimited by size
+                 function trim(config-instance) delimited by size
+               into instance-suffix
+             end-string
+           end-if
+           move spaces to sections-dat-path
+           move spaces to settings-dat-path
+           move spaces to setting-history-dat-path
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'sections' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into sections-dat-path
+           end-string
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'settings' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into settings-dat-path
+           end-string
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'setting-history' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into setting-history-dat-path
+           end-string
+
+           move spaces to backup-dir-path
+           if config-backup-dir is equal to spaces
+             string trimmed-data-dir delimited by space
+                 '/backups' delimited by size
+                 function trim(instance-suffix) delimited by size
+               into backup-dir-path
+             end-string
+           else
+             move function trim(config-backup-dir) to backup-dir-path
+           end-if
+           call 'CBL_CREATE_DIR' using backup-dir-path end-call
+
+           move spaces to backup-log-path
+           string function trim(backup-dir-path) delimited by size
+               '/backup.log' delimited by size
+             into backup-log-path
+           end-string
+
+           move function current-date to current-date-time
+           divide cdt-hhmmss by 100 giving current-hhmm
+           perform check-run-window
+
+           if in-window is equal to zero
+             and arg-force is not equal to 'FORCE'
+             move 'skip: outside scheduled backup window' to
+               backup-log-line
+             perform append-backup-log
+             display 'backup-data-files: outside scheduled window ('
+               current-hhmm '-' config-backup-window-start '..'
+               config-backup-window-end
+               '), skipping - pass FORCE to override' end-display
+             goback
+           end-if
+
+           move 1 to overall-ok
+
+           move sections-dat-path to rot-live-path
+           move 'sections.dat' to rot-base-name
+           perform rotate-and-copy-file
+
+           move settings-dat-path to rot-live-path
+           move 'settings.dat' to rot-base-name
+           perform rotate-and-copy-file
+
+           move setting-history-dat-path to rot-live-path
+           move 'setting-history.dat' to rot-base-name
+           perform rotate-and-copy-file
+
+           if overall-ok is equal to 1
+             move 'ok: backup completed' to backup-log-line
+             display 'backup-data-files: backup completed under '
+               backup-dir-path end-display
+           else
+             move 'fl: one or more files failed to back up' to
+               backup-log-line
+             display
+               'backup-data-files: one or more files failed to back up'
+               end-display
+             move 1 to return-code
+           end-if
+           perform append-backup-log
+
+           goback.
+
+      *----------------------------------------------------------------
+      * the run window is HHMM..HHMM and may wrap past midnight (a
+      * start greater than the end, e.g. 2200..0400) - handle both
+      * the normal and the wrapped case the way an overnight-only
+      * batch window has to.
+      *----------------------------------------------------------------
+       check-run-window.
+           move 0 to in-window
+           if config-backup-window-start is less than
+             or equal to config-backup-window-end
+             if current-hhmm is greater than
+               or equal to config-backup-window-start
+               and current-hhmm is less than
+                 or equal to config-backup-window-end
+               move 1 to in-window
+             end-if
+           else
+             if current-hhmm is greater than
+               or equal to config-backup-window-start
+               or current-hhmm is less than
+                 or equal to config-backup-window-end
+               move 1 to in-window
+             end-if
+           end-if.
+
+      *----------------------------------------------------------------
+      * roll rot-base-name's numbered generations up by one (deleting
+      * the oldest, generation BACKUPGENS) and copy the current live
+      * file into a fresh generation 1 - the multi-generation
+      * extension of write-log.cbl's single '.1' rotation.
+      *----------------------------------------------------------------
+       rotate-and-copy-file.
+           move config-backup-generations to rot-gen-digits
+           perform build-rot-dest-path
+           call 'CBL_DELETE_FILE' using rot-dest-path end-call
+
+           compute rot-shift-ind = config-backup-generations - 1
+           perform until rot-shift-ind is less than 1
+             move rot-shift-ind to rot-gen-digits
+             perform build-rot-dest-path
+             move rot-dest-path to rot-src-path
+             compute rot-gen-digits = rot-shift-ind + 1
+             perform build-rot-dest-path
+             call 'CBL_RENAME_FILE' using
+               rot-src-path rot-dest-path
+             end-call
+             subtract 1 from rot-shift-ind
+           end-perform
+
+           move 1 to rot-gen-digits
+           perform build-rot-dest-path
+           call 'CBL_COPY_FILE' using rot-live-path rot-dest-path
+             returning rot-copy-rc
+           end-call
+           if rot-copy-rc is not equal to zero
+             move 0 to overall-ok
+             display 'backup-data-files: failed to copy '
+               rot-live-path ' (rc=' rot-copy-rc ')' end-display
+           end-if.
+
+       build-rot-dest-path.
+           move spaces to rot-dest-path
+           string function trim(backup-dir-path) delimited by size
+               '/' delimited by size
+               function trim(rot-base-name) delimited by size
+               '.' delimited by size
+               rot-gen-digits delimited by size
+             into rot-dest-path
+           end-string.
+
+       append-backup-log.
+           open extend backup-log-file
+           write backup-log-line
+           close backup-log-file.
+
+       end program backup-data-files.
