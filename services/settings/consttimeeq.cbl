@@ -0,0 +1,48 @@
+       identification division.
+       program-id. const-time-eq.
+
+      *----------------------------------------------------------------
+      * compares two 80-byte fields for equality without the early
+      * exit an ordinary "IS EQUAL TO" alphanumeric compare performs
+      * on the first mismatched byte - see add-apikey.cbl's
+      * update-section lookup and get-section.cbl/fix-section.cbl's
+      * own key checks, the three places a stored api-key is the only
+      * authentication a caller has. an early-exit compare there would
+      * let a network position measure, byte by byte, how much of a
+      * guessed key matched through response timing; scanning every
+      * byte and only inspecting the accumulated mismatch flag at the
+      * end keeps this paragraph's running time independent of where
+      * (or whether) the two fields differ.
+      *----------------------------------------------------------------
+
+       data division.
+       working-storage section.
+       01 ct-ind binary-long unsigned.
+       01 ct-mismatch picture 9.
+
+       linkage section.
+       01 candidate-a picture x(80).
+       01 candidate-b picture x(80).
+       01 keys-equal picture 9.
+
+       procedure division
+         using candidate-a, candidate-b
+         returning keys-equal.
+       start-const-time-eq.
+           move zero to ct-mismatch
+           perform
+             varying ct-ind from 1 by 1 until ct-ind is greater than 80
+             if candidate-a(ct-ind:1) is not equal to
+                 candidate-b(ct-ind:1)
+               move 1 to ct-mismatch
+             end-if
+           end-perform
+
+           if ct-mismatch is equal to zero
+             move 1 to keys-equal
+           else
+             move zero to keys-equal
+           end-if
+           goback.
+
+       end program const-time-eq.
