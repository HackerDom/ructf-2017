@@ -0,0 +1,19 @@
+      * settinghistoryrecord.cpy
+      * shared record layout for the setting-history-db
+      * (setting-history.dat) file. copied by every program that
+      * reads or writes history-record so the layout never drifts
+      * between them.
+      * history-key is composite-key (settingrecord.cpy) plus a
+      * sequence number, so a setting that has been changed more than
+      * once keeps one history-record per prior value instead of one
+      * overwriting the next. store-setting-value.cbl is the only
+      * place that writes it - see write-history-record in
+      * storesettingvalue.cbl for how hist-seq is picked.
+         fd setting-history-db is external.
+         01 history-record.
+           02 history-key.
+             03 hist-section-name picture x(40).
+             03 hist-param-name picture x(40).
+             03 hist-seq picture 9(4).
+           02 hist-changed-on picture 9(8).
+           02 hist-old-value picture x(348).
