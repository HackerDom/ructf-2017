@@ -0,0 +1,216 @@
+       identification division.
+       program-id. export-sections.
+
+      * standalone batch job - run outside the socket listener. reads
+      * one section (its ssection record plus every settings-db row
+      * hanging off it) or, when no section name is given, all of
+      * sections-db, and serializes it to a flat line-sequential file
+      * that import-sections.cbl can replay into a fresh
+      * sections.dat/settings.dat pair. usage:
+      *   export-sections <section-name-or-ALL> <export-file-path>
+
+       environment division.
+       input-output section.
+       file-control.
+         copy sectiondb.
+         copy settingdb.
+
+         select export-file assign to export-path
+           organization is line sequential.
+
+       data division.
+       file section.
+         copy sectionrecord.
+         copy settingrecord.
+
+       fd export-file.
+       01 export-line.
+         02 rec-type picture x.
+      *  wide enough for the largest ssection record this can ever
+      *  hold - name/api-keys-count/state/created-on/last-used-on
+      *  (98 bytes) plus up to 30 api-key entries at 88 bytes each
+      *  (sectionrecord.cpy) - not just the widest setting-record,
+      *  which needs far less of it.
+         02 rec-body picture x(2738).
+
+       working-storage section.
+         copy serverconfig.
+         01 section-status-1 picture xx.
+         01 section-status-2 picture xx.
+       01 port-binary binary-short unsigned.
+       01 config-bind-address picture x(64).
+       01 config-data-dir picture x(128).
+       01 trimmed-data-dir picture x(128).
+       01 config-backlog binary-char unsigned.
+       01 config-pool-size binary-long unsigned.
+       01 config-buf-size binary-long unsigned.
+       01 config-idle-timeout binary-long unsigned.
+       01 config-master-key picture x(80).
+       01 config-max-per-ip binary-long unsigned.
+       01 config-unix-socket-path picture x(108).
+       01 config-tls-cert-path picture x(128).
+       01 config-tls-key-path picture x(128).
+       01 config-backup-dir picture x(128).
+       01 config-backup-window-start binary-long unsigned.
+       01 config-backup-window-end binary-long unsigned.
+       01 config-backup-generations binary-long unsigned.
+       01 config-instance picture x(16).
+       01 instance-suffix picture x(17).
+
+       01 export-path picture x(255).
+       01 arg-section-name picture x(40).
+       01 export-all picture 9.
+       01 section-count binary-long unsigned value 0.
+       01 setting-count binary-long unsigned value 0.
+
+       procedure division.
+       start-export-sections.
+           move spaces to arg-section-name
+           move spaces to export-path
+           accept arg-section-name from argument-value
+           accept export-path from argument-value
+
+      *----------------------------------------------------------------
+      * folded to a single case so an operator-typed section name
+      * matches the same way every online command's section-name
+      * argument does - see add-section.cbl - before it's compared
+      * against the sections-db key or the 'ALL' sentinel.
+      *----------------------------------------------------------------
+           move function upper-case(arg-section-name)
+             to arg-section-name
+
+           move 0 to export-all
+           if arg-section-name is equal to spaces
+             or arg-section-name is equal to 'ALL'
+             move 1 to export-all
+           end-if
+
+           call 'read-config' using
+             by reference port-binary
+             by reference config-bind-address
+             by reference config-data-dir
+             by reference config-backlog
+             by reference config-pool-size
+             by reference config-buf-size
+             by reference config-idle-timeout
+             by reference log-max-lines
+             by reference config-master-key
+             by reference config-max-per-ip
+             by reference config-unix-socket-path
+             by reference config-tls-cert-path
+             by reference config-tls-key-path
+             by reference config-backup-dir
+             by reference config-backup-window-start
+             by reference config-backup-window-end
+             by reference config-backup-generations
+             by reference config-instance
+           end-call
+
+           move function trim(config-data-dir) to trimmed-data-dir
+           move spaces to instance-suffix
+           if config-instance is not equal to spaces
+             string '-' delimited by size
+                 function trim(config-instance) delimited by size
+               into instance-suffix
+             end-string
+           end-if
+           move spaces to sections-dat-path
+           move spaces to settings-dat-path
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'sections' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into sections-dat-path
+           end-string
+           string trimmed-data-dir delimited by space
+               '/' delimited by size
+               'settings' delimited by size
+               function trim(instance-suffix) delimited by size
+               '.dat' delimited by size
+             into settings-dat-path
+           end-string
+
+           open input sections-db
+           open input settings-db
+           open output export-file
+
+           if export-all is equal to 1
+             perform export-all-sections
+           else
+             move arg-section-name to name
+             read sections-db record
+               invalid key
+                 display 'export-sections: no such section: '
+                   arg-section-name end-display
+                 move 1 to return-code
+                 goback
+             end-read
+             perform export-current-section
+           end-if
+
+           close sections-db
+           close settings-db
+           close export-file
+
+           display 'export-sections: wrote ' section-count
+             ' section(s), ' setting-count ' setting(s)' end-display
+           goback.
+
+      *----------------------------------------------------------------
+      * walk sections-db end to end the way all-section.cbl does.
+      *----------------------------------------------------------------
+       export-all-sections.
+           move low-values to name
+           perform forever
+             start sections-db
+               key is greater than name
+               invalid key
+                 exit paragraph
+             end-start
+
+             read sections-db record
+               at end exit paragraph
+             end-read
+
+             perform export-current-section
+           end-perform.
+
+       export-current-section.
+           move 'S' to rec-type
+           move spaces to rec-body
+           move ssection to rec-body
+           write export-line
+           add 1 to section-count end-add
+
+           perform export-settings-for-section.
+
+      *----------------------------------------------------------------
+      * walk settings-db for the current section the way get-section's
+      * get-data paragraph does.
+      *----------------------------------------------------------------
+       export-settings-for-section.
+           move name to ssection-name
+           move low-values to sparam-name
+           perform forever
+             start settings-db
+               key is greater than composite-key
+               invalid key
+                 exit paragraph
+             end-start
+
+             read settings-db record
+               at end exit paragraph
+             end-read
+             if ssection-name is not equal to name
+               exit paragraph
+             end-if
+
+             move 'P' to rec-type
+             move spaces to rec-body
+             move setting-record to rec-body(1:169)
+             write export-line
+             add 1 to setting-count end-add
+           end-perform.
+
+       end program export-sections.
