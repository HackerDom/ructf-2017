@@ -4,18 +4,33 @@
        file section.
        working-storage section.
        01 server-descriptor binary-int.
+       01 unix-server-descriptor binary-int value -1.
        01 port picture 9(5).
        01 port-binary binary-short unsigned.
+       01 bind-address picture x(64).
+       01 queue-length binary-char unsigned value 2.
+       01 pool-size binary-long unsigned value 1024.
+       01 buf-size binary-long unsigned value 65536.
+       01 idle-timeout binary-long unsigned value 300.
+       01 max-per-ip binary-long unsigned value 64.
        procedure division.
        start-echo-server.
            accept port from argument-value end-accept
            move port to port-binary
+           move spaces to bind-address
            display port-binary end-display
            call 'perform-server-descriptor' using
              by reference port-binary
+             by reference bind-address
+             by reference queue-length
              by reference server-descriptor
            end-call
            call 'start-handling' using
              by reference server-descriptor
+             by reference unix-server-descriptor
+             by reference pool-size
+             by reference buf-size
+             by reference idle-timeout
+             by reference max-per-ip
            end-call.
        end program echoserver.
