@@ -3,10 +3,12 @@
 
        data division.
        working-storage section.
+         copy serverconfig.
        01 errno binary-char unsigned.
        01 errno-name picture x(16).
        01 errno-message picture x(64).
-       01 need-close picture 9.
+       01 errno-display picture 999.
+       01 log-message picture x(96).
 
        77 EAGAIN picture x(16) value 'EAGAIN'.
        77 ENOTBLK picture x(16) value 'ENOTBLK'.
@@ -14,6 +16,7 @@
 
        linkage section.
        01 error-message picture x(64).
+       01 need-close picture 9.
 
        procedure division using error-message returning need-close.
        start-log-error.
@@ -22,13 +25,25 @@
            end-call
            display NL error-message end-display
            display errno space errno-name errno-message end-display
-           if errno-name is equal to EAGAIN 
+           if errno-name is equal to EAGAIN
                or errno-name is equal to ENOTBLK
              move 0 to need-close
            else
              move 1 to need-close
            end-if
-           display need-close end-display.
+           display need-close end-display
+
+           move errno to errno-display
+           move spaces to log-message
+           string error-message delimited by size
+               ' errno=' delimited by size
+               errno-display delimited by size
+               ' ' delimited by size
+               errno-name delimited by space
+               ' ' delimited by size
+               errno-message delimited by space
+             into log-message
+           end-string
+           call 'write-log' using log-message end-call.
 
- 
        end program log-error-nonblock.
