@@ -0,0 +1,50 @@
+       identification division.
+       program-id. list-commands.
+
+       data division.
+       working-storage section.
+         copy commandslist.
+         01 ind picture 99.
+      *  bumped whenever a change to the wire protocol itself (not
+      *  just the set of commands, which callers can already discover
+      *  by walking rcommands below) would require an older client to
+      *  be updated before it could keep talking to this build.
+       77 CURRENT-PROTO-VERSION picture x(16) value "SETTINGS-PROTO-1".
+
+       linkage section.
+         01 argc binary-long unsigned.
+         01 argv picture x(1013).
+         01 result.
+           02 rcode picture x(2).
+           02 protocol-version picture x(16).
+           02 command-count picture 99.
+           02 rcommands occurs 17 times.
+             03 rcommand-name picture x(11).
+           02 filler picture x(817).
+         01 result-length binary-long unsigned.
+         01 need-more picture 9.
+
+      *----------------------------------------------------------------
+      * always available - no argc floor and no admin-key check - so a
+      * client can ask what a freshly connected server supports before
+      * it has anything else worth sending, exactly the way this
+      * request calls for.
+      *----------------------------------------------------------------
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-list-commands.
+           move zero to need-more
+
+           move CURRENT-PROTO-VERSION to protocol-version
+           move 17 to command-count
+
+           perform
+             varying ind from 1 by 1 until ind is greater than 17
+             move command-name(ind) to rcommand-name(ind)
+           end-perform
+
+           move 'ok' to rcode
+           move 207 to result-length.
+
+       end program list-commands.
