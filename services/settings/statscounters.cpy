@@ -0,0 +1,27 @@
+      * statscounters.cpy
+      * shared in-memory throughput counters for the settings service.
+      * external so start-handling.cbl (connection/event volume),
+      * process-request.cbl (per-command volume), and status.cbl (the
+      * read-only reporting command) all read and update the same
+      * live values. every field starts at its runtime-supplied zero;
+      * nothing here is ever reset except by a service restart.
+      * stats-command-name/stats-command-count are parallel to
+      * process-request.cbl's own commands-list, in the same order -
+      * process-request.cbl is the sole place that populates
+      * stats-command-name (copied straight from commands-list the
+      * first time it runs, guarded by stats-initialized) so the two
+      * tables can never drift out of sync.
+         01 stats-counters is external.
+           02 stats-initialized picture 9.
+           02 stats-connections-accepted binary-long unsigned.
+           02 stats-recv-events binary-long unsigned.
+           02 stats-send-events binary-long unsigned.
+           02 stats-idle-closes binary-long unsigned.
+           02 stats-bytes-received binary-long unsigned.
+           02 stats-bytes-sent binary-long unsigned.
+           02 stats-unknown-commands binary-long unsigned.
+           02 stats-checksum-failures binary-long unsigned.
+           02 stats-throttled-connections binary-long unsigned.
+           02 stats-commands occurs 17 times.
+             03 stats-command-name picture x(11).
+             03 stats-command-count binary-long unsigned.
